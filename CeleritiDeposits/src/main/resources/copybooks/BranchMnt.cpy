@@ -0,0 +1,45 @@
+      ******************************************************************
+      *  BRANCHMNT - ONLINE BRANCH MAINTENANCE REQUEST/RESPONSE
+      *
+      *  CARRIED BY BR0400 TO ADD, UPDATE, OR DEACTIVATE A SINGLE
+      *  BRANCH-MASTER-FILE RECORD (SEE BRANCHMSTR.CPY) DIRECTLY, SO
+      *  THE CHANGE IS VISIBLE TO THE NEXT BR0100 LOOKUP WITHOUT
+      *  WAITING FOR THE BR0200 NIGHTLY REFRESH.  FIELDS MIRROR
+      *  BM-BRANCH-MASTER-RECORD ONE FOR ONE SO BR0400 CAN MOVE THEM
+      *  ACROSS DIRECTLY.
+      ******************************************************************
+       01  BRANCH-MAINT-RQRS.
+           05  BRANCHMNTRQ.
+               10  MT-ACTION                PIC X(01).
+                   88  MT-ACTION-ADD         VALUE 'A'.
+                   88  MT-ACTION-UPDATE      VALUE 'U'.
+                   88  MT-ACTION-DEACTIVATE  VALUE 'D'.
+               10  MT-BRANCH-ID              PIC X(06).
+               10  MT-BR-NAME                PIC X(40).
+               10  MT-BR-ADDR-1              PIC X(40).
+               10  MT-BR-ADDR-2              PIC X(40).
+               10  MT-BR-ADDR-3              PIC X(40).
+               10  MT-BR-POSTAL-CODE         PIC X(09).
+               10  MT-BR-GEO-LATT            PIC S9(02)V9(6) COMP-3.
+               10  MT-BR-GEO-LONG            PIC S9(03)V9(6) COMP-3.
+               10  MT-WORKING-HRS OCCURS 7 TIMES.
+                   15  MT-WORK-DAY           PIC X(09).
+                   15  MT-OPEN-HRS           PIC 9(04).
+                   15  MT-CLOSE-HRS          PIC 9(04).
+               10  MT-SVC-TYPE-COUNT         PIC 9(02).
+               10  MT-SVC-TYPE OCCURS 5 TIMES.
+                   15  MT-SVC-TYPE-CD        PIC X(05).
+               10  MT-UPDATE-USER            PIC X(08).
+           05  BRANCHMNTRS.
+               10  MT-XSTATUS.
+                   15 MT-STATUSCODE          PIC 9(4).
+                   15 MT-STATUSMESSAGE       PIC X(40).
+                   15 MT-SEVERITY            PIC X(1).
+                      88 MT-SEVERITY-INFO    VALUE 'I'.
+                      88 MT-SEVERITY-WARNING VALUE 'W'.
+                      88 MT-SEVERITY-ERROR   VALUE 'E'.
+                      88 MT-SEVERITY-FATAL   VALUE 'F'.
+                   15 MT-DETAILMESSAGES.
+                      20 MT-PROPERTYNAME     PIC X(40).
+                      20 MT-MESSAGEDESC      PIC X(40).
+               10  MT-RS-BRANCH-ID           PIC X(06).
