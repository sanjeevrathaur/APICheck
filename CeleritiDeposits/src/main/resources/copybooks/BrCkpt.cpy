@@ -0,0 +1,23 @@
+      ******************************************************************
+      *  BRCKPT - BRANCH MASTER REFRESH CHECKPOINT RECORD
+      *
+      *  ONE RECORD, KEYED BY A FIXED CK-CTL-KEY SO BR0200 CAN REWRITE
+      *  ITS OWN PROGRESS IN PLACE INSTEAD OF GROWING A FILE.  BR0200
+      *  SETS CK-RUN-STATUS TO CK-RUN-IN-PROGRESS AFTER EVERY EXTRACT
+      *  RECORD IT APPLIES AND BACK TO CK-RUN-COMPLETE WHEN THE JOB
+      *  ENDS NORMALLY.  A RESTART THAT FINDS CK-RUN-IN-PROGRESS SKIPS
+      *  FORWARD PAST EVERYTHING UP TO CK-LAST-BRANCH-ID INSTEAD OF
+      *  REAPPLYING THE WHOLE EXTRACT - THIS DEPENDS ON THE EXTRACT
+      *  BEING IN ASCENDING BRANCH ID SEQUENCE.  THIS IS A BR0200-ONLY
+      *  ASSUMPTION, TIED TO ITS SEQUENTIAL EXTRACT WALK - BR0300 READS
+      *  THE SAME EXTRACT BUT KEYS RANDOMLY OFF EACH RECORD'S BRANCH ID
+      *  AND HAS NO ORDER DEPENDENCY OF ITS OWN.
+      ******************************************************************
+       01  CK-CHECKPOINT-RECORD.
+           05  CK-CTL-KEY                  PIC X(01).
+           05  CK-RUN-DATE                 PIC X(08).
+           05  CK-LAST-BRANCH-ID           PIC X(06).
+           05  CK-RECORDS-PROCESSED        PIC 9(07).
+           05  CK-RUN-STATUS               PIC X(01).
+               88  CK-RUN-COMPLETE         VALUE 'C'.
+               88  CK-RUN-IN-PROGRESS      VALUE 'P'.
