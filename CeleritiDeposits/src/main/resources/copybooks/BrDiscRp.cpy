@@ -0,0 +1,18 @@
+      ******************************************************************
+      *  BRDISCRP - BRANCH RECONCILIATION DISCREPANCY REPORT LAYOUT
+      *
+      *  ONE LINE PER FIELD-LEVEL MISMATCH FOUND BY BR0300 BETWEEN THE
+      *  FACILITIES EXTRACT (FE-EXTRACT-RECORD) AND THE BRANCH MASTER
+      *  (BM-BRANCH-MASTER-RECORD).  LINE SEQUENTIAL SO IT CAN BE
+      *  MAILED OR BROWSED DIRECTLY BY THE BRANCH SERVICES DATA TEAM.
+      ******************************************************************
+       01  DR-DISCREPANCY-RECORD.
+           05  DR-RUN-DATE                 PIC X(08).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  DR-BRANCH-ID                PIC X(06).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  DR-FIELD-NAME               PIC X(20).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  DR-MASTER-VALUE             PIC X(40).
+           05  FILLER                      PIC X(01) VALUE SPACE.
+           05  DR-EXTRACT-VALUE            PIC X(40).
