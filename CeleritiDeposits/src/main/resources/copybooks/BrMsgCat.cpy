@@ -0,0 +1,48 @@
+      ******************************************************************
+      *  BRMSGCAT - BRANCH SERVICES STANDARD SEVERITY/MESSAGE CATALOG
+      *
+      *  ONE FIXED TABLE OF STATUS CODES SHARED BY EVERY PROGRAM THAT
+      *  POPULATES THE BRANCHRS XSTATUS BLOCK, SO CHANNEL TEAMS CAN
+      *  SWITCH ON STATUSCODE/SEVERITY INSTEAD OF MATCHING ON THE TEXT
+      *  OF STATUSMESSAGE.  SEVERITY MEANINGS ARE FIXED ACROSS THE
+      *  WHOLE CATALOG -
+      *      I = INFORMATION, REQUEST COMPLETED NORMALLY
+      *      W = WARNING, REQUEST COMPLETED BUT CALLER SHOULD NOTE IT
+      *      E = ERROR, REQUEST REJECTED, CALLER INPUT WAS AT FAULT
+      *      F = FATAL, REQUEST COULD NOT RUN, SERVICE-SIDE FAILURE
+      *
+      *  ADD NEW ENTRIES AT THE END - CODES ARE NEVER REUSED OR MOVED.
+      *  COPY THIS INTO WORKING-STORAGE AND PERFORM A LOOKUP AGAINST
+      *  BR-MSG-CODE (SEE BR0100'S 8000-LOOKUP-MESSAGE FOR THE PATTERN)
+      *  RATHER THAN HARD-CODING STATUSMESSAGE/SEVERITY LITERALS.
+      ******************************************************************
+       01  BR-MSG-CATALOG-DATA.
+           05  FILLER PIC X(45) VALUE
+               '0000IBRANCH LOOKUP SUCCESSFUL                '.
+           05  FILLER PIC X(45) VALUE
+               '0001WNO BRANCHES FOUND FOR THIS REQUEST      '.
+           05  FILLER PIC X(45) VALUE
+               '0002FBRANCH MASTER FILE UNAVAILABLE          '.
+           05  FILLER PIC X(45) VALUE
+               '0003EINVALID DISTANCE UNIT REQUESTED         '.
+           05  FILLER PIC X(45) VALUE
+               '0004EINVALID BRANCH SERVICE TYPE REQUESTED   '.
+           05  FILLER PIC X(45) VALUE
+               '0005IBRANCH RECORD ADDED                     '.
+           05  FILLER PIC X(45) VALUE
+               '0006IBRANCH RECORD UPDATED                   '.
+           05  FILLER PIC X(45) VALUE
+               '0007IBRANCH RECORD DEACTIVATED               '.
+           05  FILLER PIC X(45) VALUE
+               '0008EBRANCH NOT FOUND                        '.
+           05  FILLER PIC X(45) VALUE
+               '0009EINVALID BRANCH MAINTENANCE ACTION       '.
+           05  FILLER PIC X(45) VALUE
+               '0010EBRANCH ALREADY EXISTS                   '.
+           05  FILLER PIC X(45) VALUE
+               '0011FBRANCH MASTER FILE UPDATE FAILED        '.
+       01  BR-MSG-CATALOG-TABLE REDEFINES BR-MSG-CATALOG-DATA.
+           05  BR-MSG-CATALOG-ENTRY OCCURS 12 TIMES.
+               10  BR-MSG-CODE             PIC 9(04).
+               10  BR-MSG-SEVERITY         PIC X(01).
+               10  BR-MSG-TEXT             PIC X(40).
