@@ -0,0 +1,38 @@
+      ******************************************************************
+      *  BRAUDIT - BRANCHRQ/BRANCHRS EXCHANGE AUDIT RECORD
+      *
+      *  ONE RECORD PER BR0100 INVOCATION, WRITTEN AFTER THE RESPONSE
+      *  IS FINAL SO A DISPUTE INVESTIGATION CAN SEE EXACTLY WHAT THE
+      *  CALLER ASKED FOR AND WHAT THE SERVICE SENT BACK.  LINE
+      *  SEQUENTIAL AND APPEND-ONLY - BR0100 NEVER READS THIS FILE.
+      *
+      *  AU-RS-BR1-... CARRIES THE FIRST BRANCH ENTRY IN THE RESPONSE
+      *  TABLE (THE NEAREST BRANCH WHEN A DISTANCE SEARCH NARROWED AND
+      *  SORTED IT, OTHERWISE SIMPLY THE FIRST ACTIVE BRANCH RETURNED)
+      *  SO A "WRONG BRANCH" OR "WRONG HOURS" DISPUTE CAN BE ANSWERED
+      *  FROM THE AUDIT TRAIL ALONE, WITHOUT RECONSTRUCTING THE MASTER
+      *  FILE AS OF THE INQUIRY DATE.  LEFT SPACES/ZERO WHEN
+      *  AU-RS-BRANCH-COUNT IS ZERO.
+      ******************************************************************
+       01  AU-AUDIT-RECORD.
+           05  AU-AUDIT-DATE               PIC X(08).
+           05  AU-AUDIT-TIME                PIC X(06).
+           05  AU-RQ-POSTALCODE            PIC X(09).
+           05  AU-RQ-DISTANCE              PIC X(03).
+           05  AU-RQ-DISTANCEUNIT          PIC X(05).
+           05  AU-RQ-LATITUDE              PIC X(10).
+           05  AU-RQ-LONGITUDEPE           PIC X(11).
+           05  AU-RQ-TYPE                  PIC X(05).
+           05  AU-RQ-INQUIRY-DATE          PIC X(08).
+           05  AU-RS-STATUSCODE            PIC 9(04).
+           05  AU-RS-SEVERITY              PIC X(01).
+           05  AU-RS-STATUSMESSAGE         PIC X(40).
+           05  AU-RS-BRANCH-COUNT          PIC 9(05).
+           05  AU-RS-BR1-ID                PIC X(06).
+           05  AU-RS-BR1-NAME              PIC X(40).
+           05  AU-RS-BR1-HOLIDAY-IND       PIC X(01).
+           05  AU-RS-BR1-HOLIDAY-DESC      PIC X(30).
+           05  AU-RS-BR1-HRS OCCURS 7 TIMES.
+               10  AU-RS-BR1-WORK-DAY      PIC X(09).
+               10  AU-RS-BR1-OPEN-HRS      PIC 9(04).
+               10  AU-RS-BR1-CLOSE-HRS     PIC 9(04).
