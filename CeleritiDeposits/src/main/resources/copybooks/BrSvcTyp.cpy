@@ -0,0 +1,27 @@
+      ******************************************************************
+      *  BRSVCTYP - BRANCH SERVICE TYPE REFERENCE TABLE
+      *
+      *  THE FIXED LIST OF SERVICE TYPE CODES A BRANCH CAN BE FLAGGED
+      *  WITH IN BM-SVC-TYPE-CD (BRANCHMSTR.CPY) AND THAT A CALLER CAN
+      *  ASK FOR IN RQ-TYPE (BRANCHES.CPY).  BR0100 VALIDATES RQ-TYPE
+      *  AGAINST THIS TABLE BEFORE SEARCHING, THEN ONLY RETURNS
+      *  BRANCHES WHOSE BM-SVC-TYPE LIST INCLUDES THE REQUESTED CODE.
+      *
+      *  ADD NEW CODES AT THE END AND BUMP THE OCCURS/LOOP LIMIT BELOW
+      *  TO MATCH - CODES ARE NEVER REUSED OR MOVED ONCE ISSUED.
+      ******************************************************************
+       01  BR-SVCTYP-CATALOG-DATA.
+           05  FILLER PIC X(35) VALUE
+               'FULL FULL SERVICE BRANCH           '.
+           05  FILLER PIC X(35) VALUE
+               'ATM  ATM ONLY LOCATION             '.
+           05  FILLER PIC X(35) VALUE
+               'DRVE DRIVE-THRU SERVICE            '.
+           05  FILLER PIC X(35) VALUE
+               'ITM  INTERACTIVE TELLER MACHINE    '.
+           05  FILLER PIC X(35) VALUE
+               'LOBBYLOBBY BANKING ONLY            '.
+       01  BR-SVCTYP-CATALOG-TABLE REDEFINES BR-SVCTYP-CATALOG-DATA.
+           05  BR-SVCTYP-CATALOG-ENTRY OCCURS 5 TIMES.
+               10  BR-SVCTYP-CODE          PIC X(05).
+               10  BR-SVCTYP-DESC          PIC X(30).
