@@ -1,26 +1,41 @@
-02  BRANCH-RQRS.                
+	02  BRANCH-RQRS.
 	03  BRANCHRQ.                         
 		 05  RQ-POSTALCODE                PIC X(09). 
 		 05  RQ-DISTANCE                  PIC X(03). 
-		 05  RQ-DISTANCEUNIT              PIC X(05). 
+		 05  RQ-DISTANCEUNIT              PIC X(05).
+			88 RQ-UNIT-MILES     VALUE 'MILES'.
+			88 RQ-UNIT-KM        VALUE 'KM   '.
+			88 RQ-UNIT-VALID     VALUE 'MILES' 'KM   '.
 		 05  RQ-LATITUDE                  PIC X(10). 
 		 05  RQ-LONGITUDEPE               PIC X(11). 
-		 05  RQ-TYPE                      PIC X(05). 
+		 05  RQ-TYPE                      PIC X(05).
+		 05  RQ-INQUIRY-DATE              PIC X(08).
 	03  BRANCHRS.                                         
-		05  XSTATUS.                                      
-			10 STATUSMESSAGE             PIC X(40).       
-			10 SEVERITY                  PIC X(1).        
-			10 DETAILMESSAGES.                            
+		05  XSTATUS.
+			10 STATUSCODE                PIC 9(4).
+			10 STATUSMESSAGE             PIC X(40).
+			10 SEVERITY                  PIC X(1).
+			   88 SEVERITY-INFO          VALUE 'I'.
+			   88 SEVERITY-WARNING       VALUE 'W'.
+			   88 SEVERITY-ERROR         VALUE 'E'.
+			   88 SEVERITY-FATAL         VALUE 'F'.
+			10 DETAILMESSAGES.
 			   15 PROPERTYNAME           PIC X(40).       
 			   15 MESSAGEDESCRIPTION     PIC X(40).       
-		05  BRANCH OCCURS 433 TIMES.                      
-			10 RS-BR-NAME                PIC X(40).       
-			10 RS-BR-ADDR-1              PIC X(40).       
-			10 RS-BR-ADDR-2              PIC X(40).       
-			10 RS-BR-ADDR-3              PIC X(40).       
-			10 RS-BR-GEO-LATT            PIC S9(02)V9(6) COMP-3. 
-			10 RS-BR-GEO-LONG            PIC S9(03)V9(6) COMP-3. 
-			10 RS-WORKING-HRS OCCURS 7 TIMES.             
-			   15  RS-BR-WORK-DAY        PIC X(9).        
-			   15  RS-BR-OPEN-HRS        PIC 9(04).       
-			   15  RS-BR-CLOSE-HRS       PIC 9(04).
\ No newline at end of file
+		05  RS-BR-CNT                   PIC 9(05) COMP-3.
+		05 BRANCH OCCURS 1 TO 2000 TIMES DEPENDING ON RS-BR-CNT.
+			10 RS-BR-ID                  PIC X(06).
+			10 RS-BR-NAME                PIC X(40).
+			10 RS-BR-ADDR-1              PIC X(40).
+			10 RS-BR-ADDR-2              PIC X(40).
+			10 RS-BR-ADDR-3              PIC X(40).
+			10 RS-BR-GEO-LATT PIC S9(02)V9(6) COMP-3.
+			10 RS-BR-GEO-LONG PIC S9(03)V9(6) COMP-3.
+			10 RS-BR-DISTANCE PIC 9(05)V9(02) COMP-3.
+			10 RS-BR-HOLIDAY-IND         PIC X(01).
+			   88 RS-BR-IS-HOLIDAY       VALUE 'Y'.
+			10 RS-BR-HOLIDAY-DESC        PIC X(30).
+			10 RS-WORKING-HRS OCCURS 7 TIMES.
+			   15  RS-BR-WORK-DAY        PIC X(9).
+			   15  RS-BR-OPEN-HRS        PIC 9(04).
+			   15  RS-BR-CLOSE-HRS       PIC 9(04).
