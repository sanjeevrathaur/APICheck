@@ -0,0 +1,26 @@
+      ******************************************************************
+      *  FACILEXT - FACILITIES SYSTEM-OF-RECORD EXTRACT LAYOUT
+      *
+      *  FLAT, LINE-SEQUENTIAL EXTRACT RECEIVED FROM THE FACILITIES
+      *  SYSTEM.  BR0200 APPLIES THIS EXTRACT TO THE BRANCH MASTER
+      *  FILE (BRANCHMSTR.CPY) AS PART OF THE NIGHTLY REFRESH; BR0300
+      *  RE-READS IT AGAINST THE CURRENT MASTER TO CATCH DRIFT THAT A
+      *  REFRESH MISSED OR THAT FAILED VALIDATION.
+      ******************************************************************
+       01  FE-EXTRACT-RECORD.
+           05  FE-BRANCH-ID                PIC X(06).
+           05  FE-BRANCH-STATUS            PIC X(01).
+               88  FE-STAT-ACTIVE          VALUE 'A'.
+               88  FE-STAT-CLOSED          VALUE 'C'.
+               88  FE-STAT-INACTIVE        VALUE 'I'.
+           05  FE-BR-NAME                  PIC X(40).
+           05  FE-BR-ADDR-1                PIC X(40).
+           05  FE-BR-ADDR-2                PIC X(40).
+           05  FE-BR-ADDR-3                PIC X(40).
+           05  FE-BR-POSTAL-CODE           PIC X(09).
+           05  FE-BR-GEO-LATT              PIC S9(02)V9(6).
+           05  FE-BR-GEO-LONG              PIC S9(03)V9(6).
+           05  FE-WORKING-HRS OCCURS 7 TIMES.
+               10  FE-WORK-DAY             PIC X(09).
+               10  FE-OPEN-HRS             PIC 9(04).
+               10  FE-CLOSE-HRS            PIC 9(04).
