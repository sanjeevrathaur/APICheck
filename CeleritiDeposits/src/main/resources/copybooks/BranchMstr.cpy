@@ -0,0 +1,34 @@
+      ******************************************************************
+      *  BRANCHMSTR - BRANCH MASTER FILE RECORD LAYOUT
+      *
+      *  ONE ENTRY PER PHYSICAL BRANCH.  THIS IS THE FILE OF RECORD
+      *  BEHIND THE BRANCH-RQRS LOOKUP TABLE (SEE BRANCHES.CPY) - THE
+      *  ONLINE SERVICE LOADS ITS RESPONSE TABLE FROM THIS FILE AT RUN
+      *  TIME SO THAT OPENING, CLOSING OR CHANGING A BRANCH IS A DATA
+      *  MAINTENANCE ACTIVITY, NOT A COPYBOOK CHANGE AND RECOMPILE.
+      *
+      *  KEY  ...... BM-BRANCH-ID (INDEXED, UNIQUE)
+      ******************************************************************
+       01  BM-BRANCH-MASTER-RECORD.
+           05  BM-BRANCH-ID                PIC X(06).
+           05  BM-BRANCH-STATUS            PIC X(01).
+               88  BM-STAT-ACTIVE          VALUE 'A'.
+               88  BM-STAT-CLOSED          VALUE 'C'.
+               88  BM-STAT-INACTIVE        VALUE 'I'.
+           05  BM-BR-NAME                  PIC X(40).
+           05  BM-BR-ADDR-1                PIC X(40).
+           05  BM-BR-ADDR-2                PIC X(40).
+           05  BM-BR-ADDR-3                PIC X(40).
+           05  BM-BR-POSTAL-CODE           PIC X(09).
+           05  BM-BR-GEO-LATT              PIC S9(02)V9(6) COMP-3.
+           05  BM-BR-GEO-LONG              PIC S9(03)V9(6) COMP-3.
+           05  BM-WORKING-HRS OCCURS 7 TIMES.
+               10  BM-WORK-DAY             PIC X(09).
+               10  BM-OPEN-HRS             PIC 9(04).
+               10  BM-CLOSE-HRS            PIC 9(04).
+           05  BM-SVC-TYPE-COUNT           PIC 9(02).
+           05  BM-SVC-TYPE OCCURS 5 TIMES.
+               10  BM-SVC-TYPE-CD          PIC X(05).
+           05  BM-LAST-UPDATE-DATE         PIC X(08).
+           05  BM-LAST-UPDATE-TIME         PIC X(06).
+           05  BM-LAST-UPDATE-USER         PIC X(08).
