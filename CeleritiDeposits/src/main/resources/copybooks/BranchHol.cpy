@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  BRANCHHOL - BRANCH HOLIDAY / EXCEPTION HOURS RECORD LAYOUT
+      *
+      *  ONE ENTRY PER BRANCH PER EXCEPTION DATE (BANK HOLIDAY CLOSURE,
+      *  REDUCED HOURS ON CHRISTMAS EVE, ETC).  KEYED BY BRANCH ID PLUS
+      *  THE CALENDAR DATE THE EXCEPTION APPLIES TO SO THE LOOKUP CAN
+      *  GO STRAIGHT AT A GIVEN BRANCH/DATE COMBINATION.  BH-WORK-DAY
+      *  CARRIES THE SAME DAY-NAME VALUES AS RS-BR-WORK-DAY SO BR0100
+      *  CAN FOLD THE EXCEPTION STRAIGHT INTO THE MATCHING SLOT OF THE
+      *  WEEKLY SCHEDULE WITHOUT RECOMPUTING THE DAY OF THE WEEK.
+      *
+      *  KEY  ...... BH-KEY (BH-BRANCH-ID + BH-HOLIDAY-DATE), INDEXED
+      ******************************************************************
+       01  BH-HOLIDAY-RECORD.
+           05  BH-KEY.
+               10  BH-BRANCH-ID            PIC X(06).
+               10  BH-HOLIDAY-DATE         PIC X(08).
+           05  BH-WORK-DAY                 PIC X(09).
+           05  BH-HOLIDAY-DESC             PIC X(30).
+           05  BH-CLOSED-IND               PIC X(01).
+               88  BH-FULLY-CLOSED         VALUE 'Y'.
+               88  BH-REDUCED-HOURS        VALUE 'N'.
+           05  BH-OPEN-HRS                 PIC 9(04).
+           05  BH-CLOSE-HRS                PIC 9(04).
