@@ -0,0 +1,300 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.  BR0300.
+000120 AUTHOR.      M OKAFOR.
+000130 INSTALLATION. CELERITI DEPOSITS - BRANCH SERVICES.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190*  080926  MO   INITIAL VERSION - NIGHTLY RECONCILIATION OF THE
+000200*               BRANCH MASTER FILE AGAINST THE FACILITIES EXTRACT.
+000210*               RE-COMPARES EVERY FIELD BR0200 MAINTAINS SO A
+000220*               MISSED OR FAILED REFRESH SHOWS UP AS A DISCREPANCY
+000230*               INSTEAD OF SILENTLY DRIFTING.
+000240*  080926  MO   2200-COMPARE-BRANCH NOW COMPARES FE-BRANCH-STATUS
+000250*               AGAINST BM-BRANCH-STATUS TOO - A CLOSED/REOPENED
+000260*               BRANCH THE MASTER HASN'T CAUGHT UP TO IS THE MAIN
+000270*               CASE THIS PROGRAM EXISTS TO CATCH.  2400-COMPARE-
+000280*               HOURS NOW WRITES THE WORK-DAY/OPEN/CLOSE VALUES AS
+000290*               ONE STRING PER SIDE SO A READER CAN TELL WHETHER
+000300*               THE HOURS OR THE DAY NAME ACTUALLY MISMATCHED.
+000310*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.  IBM-370.
+000350 OBJECT-COMPUTER.  IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT BRANCH-EXTRACT-FILE ASSIGN TO BRANEXTF
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS BR0300-EXTRACT-STATUS.
+000410 
+000420     SELECT BRANCH-MASTER-FILE ASSIGN TO BRANMSTR
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS BM-BRANCH-ID
+000460         FILE STATUS IS BR0300-MASTER-STATUS.
+000470 
+000480     SELECT DISCREPANCY-REPORT-FILE ASSIGN TO BRANDISC
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS BR0300-REPORT-STATUS.
+000510*
+000520 DATA DIVISION.
+000530 FILE SECTION.
+000540 FD  BRANCH-EXTRACT-FILE
+000550     RECORDING MODE IS F.
+000560     COPY "FacilExt.cpy".
+000570 
+000580 FD  BRANCH-MASTER-FILE.
+000590     COPY "BranchMstr.cpy".
+000600 
+000610 FD  DISCREPANCY-REPORT-FILE
+000620     RECORDING MODE IS F.
+000630     COPY "BrDiscRp.cpy".
+000640*
+000650 WORKING-STORAGE SECTION.
+000660 77  BR0300-EXTRACT-STATUS        PIC X(02) VALUE SPACES.
+000670     88  BR0300-EXTRACT-OK        VALUE '00'.
+000680     88  BR0300-EXTRACT-EOF       VALUE '10'.
+000690 77  BR0300-MASTER-STATUS         PIC X(02) VALUE SPACES.
+000700     88  BR0300-MASTER-OK         VALUE '00', '02'.
+000710     88  BR0300-MASTER-NOTFND     VALUE '23'.
+000720 77  BR0300-REPORT-STATUS         PIC X(02) VALUE SPACES.
+000730     88  BR0300-REPORT-OK         VALUE '00'.
+000740 77  BR0300-EOF-SW                PIC X(01) VALUE 'N'.
+000750     88  BR0300-EOF-EXTRACT       VALUE 'Y'.
+000760 77  BR0300-RECORDS-READ          PIC 9(07) COMP-3 VALUE ZERO.
+000770 77  BR0300-RECORDS-MISSING       PIC 9(07) COMP-3 VALUE ZERO.
+000780 77  BR0300-RECORDS-MISMATCH      PIC 9(07) COMP-3 VALUE ZERO.
+000790 77  BR0300-DISCREPANCY-CNT       PIC 9(07) COMP-3 VALUE ZERO.
+000800 77  BR0300-MISMATCH-FOUND-SW     PIC X(01) VALUE 'N'.
+000810     88  BR0300-BRANCH-MISMATCHED VALUE 'Y'.
+000820 77  BR0300-HRS-IX                PIC 9(02) COMP VALUE ZERO.
+000830 77  BR0300-HRS-IX-D              PIC 9(02) VALUE ZERO.
+000840 77  BR0300-GEO-EDIT              PIC -(3)9.999999.
+000850 77  BR0300-FE-POSTAL             PIC X(09).
+000860 77  BR0300-FE-LATT               PIC S9(02)V9(6).
+000870 77  BR0300-FE-LONG               PIC S9(03)V9(6).
+000880 01  BR0300-FE-HRS-TABLE.
+000890     05  BR0300-FE-HRS OCCURS 7 TIMES.
+000900         10  BR0300-FE-WORK-DAY   PIC X(09).
+000910         10  BR0300-FE-OPEN-HRS   PIC 9(04).
+000920         10  BR0300-FE-CLOSE-HRS  PIC 9(04).
+000930 01  BR0300-RUN-DATE              PIC X(08).
+000940*
+000950 PROCEDURE DIVISION.
+000960 0000-MAINLINE.
+000970     PERFORM 1000-INITIALIZE
+000980         THRU 1000-EXIT.
+000990     PERFORM 2000-PROCESS-EXTRACT-RECORD
+001000         THRU 2000-EXIT
+001010         UNTIL BR0300-EOF-EXTRACT.
+001020     PERFORM 9000-TERMINATE
+001030         THRU 9000-EXIT.
+001040     GOBACK.
+001050*
+001060 1000-INITIALIZE.
+001070     ACCEPT BR0300-RUN-DATE FROM DATE YYYYMMDD.
+001080     OPEN INPUT BRANCH-EXTRACT-FILE.
+001090     IF NOT BR0300-EXTRACT-OK
+001100         DISPLAY 'BR0300 - OPEN FAILED ON BRANCH-EXTRACT-FILE '
+001110             BR0300-EXTRACT-STATUS
+001120         GO TO 1000-ABEND
+001130     END-IF.
+001140     OPEN INPUT BRANCH-MASTER-FILE.
+001150     IF NOT BR0300-MASTER-OK
+001160         DISPLAY 'BR0300 - OPEN FAILED ON BRANCH-MASTER-FILE '
+001170             BR0300-MASTER-STATUS
+001180         GO TO 1000-ABEND
+001190     END-IF.
+001200     OPEN OUTPUT DISCREPANCY-REPORT-FILE.
+001210     IF NOT BR0300-REPORT-OK
+001220         DISPLAY 'BR0300 - OPEN FAILED ON DISCREPANCY REPORT '
+001230             BR0300-REPORT-STATUS
+001240         GO TO 1000-ABEND
+001250     END-IF.
+001260     PERFORM 2100-READ-EXTRACT
+001270         THRU 2100-EXIT.
+001280     GO TO 1000-EXIT.
+001290 1000-ABEND.
+001300     MOVE 16 TO RETURN-CODE.
+001310     GOBACK.
+001320 1000-EXIT.
+001330     EXIT.
+001340*
+001350 2000-PROCESS-EXTRACT-RECORD.
+001360     MOVE 'N' TO BR0300-MISMATCH-FOUND-SW.
+001370     MOVE FE-BRANCH-ID OF FE-EXTRACT-RECORD
+001380         TO BM-BRANCH-ID.
+001390     READ BRANCH-MASTER-FILE
+001400         KEY IS BM-BRANCH-ID
+001410     END-READ.
+001420     IF BR0300-MASTER-NOTFND
+001430         ADD 1 TO BR0300-RECORDS-MISSING
+001440         MOVE 'BRANCH NOT ON MASTER' TO DR-FIELD-NAME
+001450         MOVE SPACES TO DR-MASTER-VALUE
+001460         MOVE FE-BR-NAME OF FE-EXTRACT-RECORD TO DR-EXTRACT-VALUE
+001470         PERFORM 9500-WRITE-DISCREPANCY
+001480             THRU 9500-EXIT
+001490     ELSE
+001500         PERFORM 2200-COMPARE-BRANCH
+001510             THRU 2200-EXIT
+001520     END-IF.
+001530     IF BR0300-BRANCH-MISMATCHED
+001540         ADD 1 TO BR0300-RECORDS-MISMATCH
+001550     END-IF.
+001560     PERFORM 2100-READ-EXTRACT
+001570         THRU 2100-EXIT.
+001580 2000-EXIT.
+001590     EXIT.
+001600*
+001610 2100-READ-EXTRACT.
+001620     READ BRANCH-EXTRACT-FILE
+001630         AT END
+001640             MOVE 'Y' TO BR0300-EOF-SW
+001650         NOT AT END
+001660             ADD 1 TO BR0300-RECORDS-READ
+001670     END-READ.
+001680 2100-EXIT.
+001690     EXIT.
+001700*
+001710 2200-COMPARE-BRANCH.
+001720     IF FE-BRANCH-STATUS OF FE-EXTRACT-RECORD
+001730             NOT = BM-BRANCH-STATUS
+001740         MOVE 'BR-STATUS' TO DR-FIELD-NAME
+001750         MOVE BM-BRANCH-STATUS TO DR-MASTER-VALUE
+001760         MOVE FE-BRANCH-STATUS OF FE-EXTRACT-RECORD
+001770             TO DR-EXTRACT-VALUE
+001780         PERFORM 9500-WRITE-DISCREPANCY
+001790             THRU 9500-EXIT
+001800     END-IF.
+001810     IF FE-BR-NAME OF FE-EXTRACT-RECORD NOT = BM-BR-NAME
+001820         MOVE 'BR-NAME' TO DR-FIELD-NAME
+001830         MOVE BM-BR-NAME TO DR-MASTER-VALUE
+001840         MOVE FE-BR-NAME OF FE-EXTRACT-RECORD TO DR-EXTRACT-VALUE
+001850         PERFORM 9500-WRITE-DISCREPANCY
+001860             THRU 9500-EXIT
+001870     END-IF.
+001880     IF FE-BR-ADDR-1 OF FE-EXTRACT-RECORD NOT = BM-BR-ADDR-1
+001890         MOVE 'BR-ADDR-1' TO DR-FIELD-NAME
+001900         MOVE BM-BR-ADDR-1 TO DR-MASTER-VALUE
+001910         MOVE FE-BR-ADDR-1 TO DR-EXTRACT-VALUE
+001920         PERFORM 9500-WRITE-DISCREPANCY
+001930             THRU 9500-EXIT
+001940     END-IF.
+001950     IF FE-BR-ADDR-2 OF FE-EXTRACT-RECORD NOT = BM-BR-ADDR-2
+001960         MOVE 'BR-ADDR-2' TO DR-FIELD-NAME
+001970         MOVE BM-BR-ADDR-2 TO DR-MASTER-VALUE
+001980         MOVE FE-BR-ADDR-2 TO DR-EXTRACT-VALUE
+001990         PERFORM 9500-WRITE-DISCREPANCY
+002000             THRU 9500-EXIT
+002010     END-IF.
+002020     IF FE-BR-ADDR-3 OF FE-EXTRACT-RECORD NOT = BM-BR-ADDR-3
+002030         MOVE 'BR-ADDR-3' TO DR-FIELD-NAME
+002040         MOVE BM-BR-ADDR-3 TO DR-MASTER-VALUE
+002050         MOVE FE-BR-ADDR-3 TO DR-EXTRACT-VALUE
+002060         PERFORM 9500-WRITE-DISCREPANCY
+002070             THRU 9500-EXIT
+002080     END-IF.
+002090     MOVE FE-BR-POSTAL-CODE OF FE-EXTRACT-RECORD
+002100         TO BR0300-FE-POSTAL.
+002110     IF BR0300-FE-POSTAL NOT = BM-BR-POSTAL-CODE
+002120         MOVE 'BR-POSTAL-CODE' TO DR-FIELD-NAME
+002130         MOVE BM-BR-POSTAL-CODE TO DR-MASTER-VALUE
+002140         MOVE BR0300-FE-POSTAL TO DR-EXTRACT-VALUE
+002150         PERFORM 9500-WRITE-DISCREPANCY
+002160             THRU 9500-EXIT
+002170     END-IF.
+002180     MOVE FE-BR-GEO-LATT OF FE-EXTRACT-RECORD TO BR0300-FE-LATT.
+002190     IF BR0300-FE-LATT NOT = BM-BR-GEO-LATT
+002200         MOVE 'BR-GEO-LATT' TO DR-FIELD-NAME
+002210         MOVE BM-BR-GEO-LATT TO BR0300-GEO-EDIT
+002220         MOVE BR0300-GEO-EDIT TO DR-MASTER-VALUE
+002230         MOVE BR0300-FE-LATT TO BR0300-GEO-EDIT
+002240         MOVE BR0300-GEO-EDIT TO DR-EXTRACT-VALUE
+002250         PERFORM 9500-WRITE-DISCREPANCY
+002260             THRU 9500-EXIT
+002270     END-IF.
+002280     MOVE FE-BR-GEO-LONG OF FE-EXTRACT-RECORD TO BR0300-FE-LONG.
+002290     IF BR0300-FE-LONG NOT = BM-BR-GEO-LONG
+002300         MOVE 'BR-GEO-LONG' TO DR-FIELD-NAME
+002310         MOVE BM-BR-GEO-LONG TO BR0300-GEO-EDIT
+002320         MOVE BR0300-GEO-EDIT TO DR-MASTER-VALUE
+002330         MOVE BR0300-FE-LONG TO BR0300-GEO-EDIT
+002340         MOVE BR0300-GEO-EDIT TO DR-EXTRACT-VALUE
+002350         PERFORM 9500-WRITE-DISCREPANCY
+002360             THRU 9500-EXIT
+002370     END-IF.
+002380     PERFORM 2300-COPY-HOURS-DAY
+002390         THRU 2300-EXIT
+002400         VARYING BR0300-HRS-IX FROM 1 BY 1
+002410         UNTIL BR0300-HRS-IX > 7.
+002420     PERFORM 2400-COMPARE-HOURS
+002430         THRU 2400-EXIT
+002440         VARYING BR0300-HRS-IX FROM 1 BY 1
+002450         UNTIL BR0300-HRS-IX > 7.
+002460 2200-EXIT.
+002470     EXIT.
+002480*
+002490 2300-COPY-HOURS-DAY.
+002500     MOVE FE-WORK-DAY OF FE-EXTRACT-RECORD (BR0300-HRS-IX)
+002510         TO BR0300-FE-WORK-DAY (BR0300-HRS-IX).
+002520     MOVE FE-OPEN-HRS OF FE-EXTRACT-RECORD (BR0300-HRS-IX)
+002530         TO BR0300-FE-OPEN-HRS (BR0300-HRS-IX).
+002540     MOVE FE-CLOSE-HRS OF FE-EXTRACT-RECORD (BR0300-HRS-IX)
+002550         TO BR0300-FE-CLOSE-HRS (BR0300-HRS-IX).
+002560 2300-EXIT.
+002570     EXIT.
+002580*
+002590 2400-COMPARE-HOURS.
+002600     IF BR0300-FE-WORK-DAY (BR0300-HRS-IX)
+002610             NOT = BM-WORK-DAY (BR0300-HRS-IX)
+002620         OR BR0300-FE-OPEN-HRS (BR0300-HRS-IX)
+002630             NOT = BM-OPEN-HRS (BR0300-HRS-IX)
+002640         OR BR0300-FE-CLOSE-HRS (BR0300-HRS-IX)
+002650             NOT = BM-CLOSE-HRS (BR0300-HRS-IX)
+002660             MOVE BR0300-HRS-IX TO BR0300-HRS-IX-D
+002670             STRING 'WORKING-HRS DAY ' DELIMITED BY SIZE
+002680                 BR0300-HRS-IX-D       DELIMITED BY SIZE
+002690                 INTO DR-FIELD-NAME
+002700             STRING BM-WORK-DAY (BR0300-HRS-IX) DELIMITED BY SIZE
+002710                 ' '                    DELIMITED BY SIZE
+002720                 BM-OPEN-HRS (BR0300-HRS-IX)     DELIMITED BY SIZE
+002730                 '-'                    DELIMITED BY SIZE
+002740                 BM-CLOSE-HRS (BR0300-HRS-IX)    DELIMITED BY SIZE
+002750                 INTO DR-MASTER-VALUE
+002760             STRING BR0300-FE-WORK-DAY (BR0300-HRS-IX)
+002770                     DELIMITED BY SIZE
+002780                 ' '                    DELIMITED BY SIZE
+002790                 BR0300-FE-OPEN-HRS (BR0300-HRS-IX)
+002800                     DELIMITED BY SIZE
+002810                 '-'                    DELIMITED BY SIZE
+002820                 BR0300-FE-CLOSE-HRS (BR0300-HRS-IX)
+002830                     DELIMITED BY SIZE
+002840                 INTO DR-EXTRACT-VALUE
+002850             PERFORM 9500-WRITE-DISCREPANCY
+002860                 THRU 9500-EXIT
+002870     END-IF.
+002880 2400-EXIT.
+002890     EXIT.
+002900*
+002910 9500-WRITE-DISCREPANCY.
+002920     MOVE 'Y' TO BR0300-MISMATCH-FOUND-SW.
+002930     MOVE BR0300-RUN-DATE TO DR-RUN-DATE.
+002940     MOVE BM-BRANCH-ID TO DR-BRANCH-ID.
+002950     WRITE DR-DISCREPANCY-RECORD.
+002960     ADD 1 TO BR0300-DISCREPANCY-CNT.
+002970 9500-EXIT.
+002980     EXIT.
+002990*
+003000 9000-TERMINATE.
+003010     CLOSE BRANCH-EXTRACT-FILE.
+003020     CLOSE BRANCH-MASTER-FILE.
+003030     CLOSE DISCREPANCY-REPORT-FILE.
+003040     DISPLAY 'BR0300 - EXTRACT READ  : ' BR0300-RECORDS-READ.
+003050     DISPLAY 'BR0300 - NOT ON MASTER : ' BR0300-RECORDS-MISSING.
+003060     DISPLAY 'BR0300 - MISMATCHED    : ' BR0300-RECORDS-MISMATCH.
+003070     DISPLAY 'BR0300 - DISCREPANCIES : ' BR0300-DISCREPANCY-CNT.
+003080 9000-EXIT.
+003090     EXIT.
