@@ -0,0 +1,610 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.  BR0100.
+000120 AUTHOR.      M OKAFOR.
+000130 INSTALLATION. CELERITI DEPOSITS - BRANCH SERVICES.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190*  080926  MO   INITIAL VERSION - BRANCH LOOKUP SERVICE.  LOADS
+000200*               THE BRANCH-RQRS RESPONSE TABLE FROM THE BRANCH
+000210*               MASTER FILE AT RUN TIME INSTEAD OF RELYING ON A
+000220*               COMPILED-IN OCCURS 433 TABLE.
+000230*  080926  MO   ADDED GREAT-CIRCLE DISTANCE FILTERING AGAINST
+000240*               RQ-LATITUDE/RQ-LONGITUDEPE AND RQ-DISTANCE, WITH
+000250*               THE SURVIVING BRANCHES SORTED NEAREST-FIRST.
+000260*  080926  MO   VALIDATE RQ-DISTANCEUNIT UP FRONT - AN UNKNOWN
+000270*               UNIT NOW REJECTS THE REQUEST VIA XSTATUS INSTEAD
+000280*               OF SEARCHING WITH AN ASSUMED UNIT.
+000290*  080926  MO   CHECK THE BRANCH HOLIDAY FILE FOR RQ-INQUIRY-DATE
+000300*               AND FOLD ANY EXCEPTION HOURS INTO THE RESPONSE.
+000310*  080926  MO   XSTATUS NOW POPULATED FROM THE SHARED BRMSGCAT
+000320*               CATALOG (STATUSCODE/SEVERITY/STATUSMESSAGE) SO
+000330*               CALLERS CAN SWITCH ON CODE INSTEAD OF TEXT.
+000340*  080926  MO   VALIDATE RQ-TYPE AGAINST THE BRSVCTYP REFERENCE
+000350*               TABLE AND FILTER THE BRANCH LIST TO THOSE THAT
+000360*               ACTUALLY OFFER THE REQUESTED SERVICE TYPE.
+000370*  080926  MO   LOG EVERY BRANCHRQ/BRANCHRS EXCHANGE TO THE AUDIT
+000380*               FILE FOR DISPUTE INVESTIGATION.  ALSO FIXED
+000390*               9000-TERMINATE STOMPING A VALIDATION ERROR WITH
+000400*               'NO BRANCHES FOUND' WHEN THE REQUEST WAS REJECTED
+000410*               BEFORE THE BRANCH TABLE WAS EVER LOADED.
+000420*  080926  MO   OPEN THE AUDIT FILE BEFORE THE MASTER FILE AND
+000430*               AUDIT A MASTER-OPEN FAILURE INSTEAD OF ABENDING
+000440*               SILENT.  CORRECTED BR0100-SWAP-ENTRY, WHICH WAS
+000450*               MISSING THE HOLIDAY FIELDS AND SO TRUNCATED THEM
+000460*               ON EVERY SORT SWAP.  AUDIT RECORD NOW ALSO CARRIES
+000470*               THE FIRST RETURNED BRANCH'S ID/NAME/HOLIDAY/HOURS.
+000480*               REQUIRE RQ-DISTANCEUNIT WHENEVER A DISTANCE SEARCH
+000490*               IS REQUESTED INSTEAD OF LEAVING IT UNVALIDATED.
+000500*               CLAMPED THE SERVICE-TYPE SCAN TO BR-SVCTYP'S FIVE
+000510*               ENTRIES AND BUMPED THE MESSAGE CATALOG SCAN BOUND
+000520*               TO MATCH BRMSGCAT'S CURRENT 12 ENTRIES.
+000530*  080926  MO   SKIP THE RQ-TYPE CHECK ONCE AN EARLIER VALIDATION
+000540*               HAS ALREADY FAILED SO THE FIRST ERROR FOUND IS THE
+000550*               ONE REPORTED, NOT THE LAST ONE RUN.  1610-SCAN-
+000560*               TYPE-CATALOG NOW SHARES BR0100-SVC-LIMIT WITH
+000570*               2150-CHECK-SERVICE-TYPE INSTEAD OF A LITERAL 5.
+000580*----------------------------------------------------------------
+000590 ENVIRONMENT DIVISION.
+000600 CONFIGURATION SECTION.
+000610 SOURCE-COMPUTER.  IBM-370.
+000620 OBJECT-COMPUTER.  IBM-370.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT BRANCH-MASTER-FILE ASSIGN TO BRANMSTR
+000660         ORGANIZATION IS INDEXED
+000670         ACCESS MODE IS DYNAMIC
+000680         RECORD KEY IS BM-BRANCH-ID
+000690         FILE STATUS IS BR0100-MASTER-STATUS.
+000700 
+000710     SELECT BRANCH-HOLIDAY-FILE ASSIGN TO BRANHOL
+000720         ORGANIZATION IS INDEXED
+000730         ACCESS MODE IS DYNAMIC
+000740         RECORD KEY IS BH-KEY
+000750         FILE STATUS IS BR0100-HOLIDAY-STATUS.
+000760 
+000770     SELECT AUDIT-LOG-FILE ASSIGN TO BRANAUDT
+000780         ORGANIZATION IS LINE SEQUENTIAL
+000790         FILE STATUS IS BR0100-AUDIT-STATUS.
+000800*
+000810 DATA DIVISION.
+000820 FILE SECTION.
+000830 FD  BRANCH-MASTER-FILE.
+000840     COPY "BranchMstr.cpy".
+000850 
+000860 FD  BRANCH-HOLIDAY-FILE.
+000870     COPY "BranchHol.cpy".
+000880 
+000890 FD  AUDIT-LOG-FILE
+000900     RECORDING MODE IS F.
+000910     COPY "BrAudit.cpy".
+000920*
+000930 WORKING-STORAGE SECTION.
+000940 77  BR0100-MASTER-STATUS             PIC X(02) VALUE SPACES.
+000950     88  BR0100-MASTER-OK             VALUE '00', '02'.
+000960     88  BR0100-MASTER-EOF            VALUE '10'.
+000970 77  BR0100-EOF-SW                    PIC X(01) VALUE 'N'.
+000980     88  BR0100-EOF-MASTER            VALUE 'Y'.
+000990 77  BR0100-MAX-BRANCHES              PIC 9(05) COMP-3 VALUE 2000.
+001000 77  BR0100-HRS-IX                    PIC 9(02) COMP VALUE ZERO.
+001010 77  BR0100-VALID-SW                  PIC X(01) VALUE 'Y'.
+001020     88  BR0100-REQUEST-VALID         VALUE 'Y'.
+001030 77  BR0100-HOLIDAY-STATUS            PIC X(02) VALUE SPACES.
+001040     88  BR0100-HOLIDAY-OK            VALUE '00'.
+001050     88  BR0100-HOLIDAY-NOTFND        VALUE '23'.
+001060 77  BR0100-HOLIDAY-OPEN-SW           PIC X(01) VALUE 'N'.
+001070     88  BR0100-HOLIDAY-FILE-OPEN     VALUE 'Y'.
+001080 77  BR0100-HOL-DAY-IX               PIC 9(02) COMP VALUE ZERO.
+001090 77  BR0100-GEO-FILTER-SW             PIC X(01) VALUE 'N'.
+001100     88  BR0100-GEO-FILTER-ON         VALUE 'Y'.
+001110 77  BR0100-RQ-LATT-NUM        PIC S9(03)V9(6) COMP-3 VALUE ZERO.
+001120 77  BR0100-RQ-LONG-NUM        PIC S9(03)V9(6) COMP-3 VALUE ZERO.
+001130 77  BR0100-RADIUS-NUM         PIC 9(05)V9(02) COMP-3 VALUE ZERO.
+001140 77  BR0100-DIST-IX                   PIC 9(05) COMP VALUE ZERO.
+001150 77  BR0100-KEEP-CNT                  PIC 9(05) COMP VALUE ZERO.
+001160 77  BR0100-SORT-IX                   PIC 9(05) COMP VALUE ZERO.
+001170 77  BR0100-SORT-JX                   PIC 9(05) COMP VALUE ZERO.
+001180 77  BR0100-SWAPPED-SW                PIC X(01) VALUE 'N'.
+001190     88  BR0100-SWAP-OCCURRED         VALUE 'Y'.
+001200 77  BR0100-DEG-TO-RAD                COMP-2 VALUE 0.017453293.
+001210 77  BR0100-EARTH-RADIUS-KM           COMP-2 VALUE 6371.0.
+001220 77  BR0100-KM-TO-MILES               COMP-2 VALUE 0.621371.
+001230 77  BR0100-LAT1-RAD                  COMP-2 VALUE ZERO.
+001240 77  BR0100-LON1-RAD                  COMP-2 VALUE ZERO.
+001250 77  BR0100-LAT2-RAD                  COMP-2 VALUE ZERO.
+001260 77  BR0100-LON2-RAD                  COMP-2 VALUE ZERO.
+001270 77  BR0100-COS-ANGLE                 COMP-2 VALUE ZERO.
+001280 77  BR0100-DIST-KM                   COMP-2 VALUE ZERO.
+001290 77  BR0100-LOOKUP-CODE               PIC 9(04) VALUE ZERO.
+001300 77  BR0100-MSG-IX                    PIC 9(02) COMP VALUE ZERO.
+001310     COPY "BrMsgCat.cpy".
+001320 77  BR0100-TYPE-VALID-SW             PIC X(01) VALUE 'N'.
+001330     88  BR0100-TYPE-IS-VALID         VALUE 'Y'.
+001340 77  BR0100-TYPE-MATCH-SW             PIC X(01) VALUE 'Y'.
+001350     88  BR0100-TYPE-MATCHES          VALUE 'Y'.
+001360 77  BR0100-VLD-IX                    PIC 9(02) COMP VALUE ZERO.
+001370 77  BR0100-SVC-IX                    PIC 9(02) COMP VALUE ZERO.
+001380 77  BR0100-SVC-LIMIT                 PIC 9(02) COMP VALUE 5.
+001390 77  BR0100-SVC-BOUND                 PIC 9(02) COMP VALUE ZERO.
+001400     COPY "BrSvcTyp.cpy".
+001410 77  BR0100-AUDIT-STATUS              PIC X(02) VALUE SPACES.
+001420     88  BR0100-AUDIT-OK              VALUE '00'.
+001430 77  BR0100-AUDIT-OPEN-SW             PIC X(01) VALUE 'N'.
+001440     88  BR0100-AUDIT-FILE-OPEN       VALUE 'Y'.
+001450 01  BR0100-AUDIT-DATE                PIC X(08).
+001460 01  BR0100-AUDIT-TIME                PIC X(06).
+001470 01  BR0100-SWAP-ENTRY.
+001480     05  BR0100-SWAP-ID               PIC X(06).
+001490     05  BR0100-SWAP-NAME             PIC X(40).
+001500     05  BR0100-SWAP-ADDR-1           PIC X(40).
+001510     05  BR0100-SWAP-ADDR-2           PIC X(40).
+001520     05  BR0100-SWAP-ADDR-3           PIC X(40).
+001530     05  BR0100-SWAP-GEO-LATT         PIC S9(02)V9(6) COMP-3.
+001540     05  BR0100-SWAP-GEO-LONG         PIC S9(03)V9(6) COMP-3.
+001550     05  BR0100-SWAP-DISTANCE         PIC 9(05)V9(02) COMP-3.
+001560     05  BR0100-SWAP-HOLIDAY-IND      PIC X(01).
+001570     05  BR0100-SWAP-HOLIDAY-DESC     PIC X(30).
+001580     05  BR0100-SWAP-HRS OCCURS 7 TIMES.
+001590         10  BR0100-SWAP-WORK-DAY     PIC X(9).
+001600         10  BR0100-SWAP-OPEN-HRS     PIC 9(04).
+001610         10  BR0100-SWAP-CLOSE-HRS    PIC 9(04).
+001620*
+001630 LINKAGE SECTION.
+001640 01  BR0100-PARM.
+001650     COPY "Branches.cpy".
+001660*
+001670 PROCEDURE DIVISION USING BR0100-PARM.
+001680 0000-MAINLINE.
+001690     PERFORM 1000-INITIALIZE
+001700         THRU 1000-EXIT.
+001710     PERFORM 1500-VALIDATE-REQUEST
+001720         THRU 1500-EXIT.
+001730     IF BR0100-REQUEST-VALID
+001740         PERFORM 2000-LOAD-BRANCH-TABLE
+001750             THRU 2000-EXIT
+001760             UNTIL BR0100-EOF-MASTER
+001770             OR RS-BR-CNT NOT LESS THAN BR0100-MAX-BRANCHES
+001780         PERFORM 3000-FILTER-AND-SORT
+001790             THRU 3000-EXIT
+001800     END-IF.
+001810     PERFORM 9000-TERMINATE
+001820         THRU 9000-EXIT.
+001830     GOBACK.
+001840*
+001850 1000-INITIALIZE.
+001860     MOVE ZERO TO STATUSCODE.
+001870     MOVE SPACES TO STATUSMESSAGE.
+001880     MOVE 'I' TO SEVERITY.
+001890     MOVE SPACES TO PROPERTYNAME.
+001900     MOVE SPACES TO MESSAGEDESCRIPTION.
+001910     MOVE ZERO TO RS-BR-CNT.
+001920     OPEN EXTEND AUDIT-LOG-FILE.
+001930     IF NOT BR0100-AUDIT-OK
+001940         OPEN OUTPUT AUDIT-LOG-FILE
+001950     END-IF.
+001960     IF BR0100-AUDIT-OK
+001970         MOVE 'Y' TO BR0100-AUDIT-OPEN-SW
+001980     END-IF.
+001990     OPEN INPUT BRANCH-MASTER-FILE.
+002000     IF NOT BR0100-MASTER-OK
+002010         MOVE 0002 TO BR0100-LOOKUP-CODE
+002020         PERFORM 8000-LOOKUP-MESSAGE
+002030             THRU 8000-EXIT
+002040         PERFORM 9100-WRITE-AUDIT-RECORD
+002050             THRU 9100-EXIT
+002060         IF BR0100-AUDIT-FILE-OPEN
+002070             CLOSE AUDIT-LOG-FILE
+002080         END-IF
+002090         GO TO 1000-ABEND
+002100     END-IF.
+002110     OPEN INPUT BRANCH-HOLIDAY-FILE.
+002120     IF BR0100-HOLIDAY-OK
+002130         MOVE 'Y' TO BR0100-HOLIDAY-OPEN-SW
+002140     END-IF.
+002150     PERFORM 2100-READ-NEXT-MASTER
+002160         THRU 2100-EXIT.
+002170     GO TO 1000-EXIT.
+002180 1000-ABEND.
+002190     GOBACK.
+002200 1000-EXIT.
+002210     EXIT.
+002220*
+002230 1500-VALIDATE-REQUEST.
+002240     IF RQ-DISTANCEUNIT NOT = SPACES
+002250         IF NOT RQ-UNIT-VALID
+002260             MOVE 'N' TO BR0100-VALID-SW
+002270             MOVE 0003 TO BR0100-LOOKUP-CODE
+002280             PERFORM 8000-LOOKUP-MESSAGE
+002290                 THRU 8000-EXIT
+002300             MOVE 'RQ-DISTANCEUNIT' TO PROPERTYNAME
+002310             MOVE 'MUST BE MILES OR KM' TO MESSAGEDESCRIPTION
+002320         END-IF
+002330     ELSE
+002340         IF RQ-LATITUDE NOT = SPACES
+002350             AND RQ-LONGITUDEPE NOT = SPACES
+002360             AND RQ-DISTANCE NOT = SPACES
+002370             AND RQ-DISTANCE NOT = ZEROS
+002380                 MOVE 'N' TO BR0100-VALID-SW
+002390                 MOVE 0003 TO BR0100-LOOKUP-CODE
+002400                 PERFORM 8000-LOOKUP-MESSAGE
+002410                     THRU 8000-EXIT
+002420                 MOVE 'RQ-DISTANCEUNIT' TO PROPERTYNAME
+002430                 MOVE 'REQUIRED FOR A DISTANCE SEARCH'
+002440                     TO MESSAGEDESCRIPTION
+002450         END-IF
+002460     END-IF.
+002470     IF BR0100-REQUEST-VALID
+002480         IF RQ-TYPE NOT = SPACES
+002490             PERFORM 1600-VALIDATE-TYPE
+002500                 THRU 1600-EXIT
+002510         END-IF
+002520     END-IF.
+002530 1500-EXIT.
+002540     EXIT.
+002550*
+002560 1600-VALIDATE-TYPE.
+002570     MOVE 'N' TO BR0100-TYPE-VALID-SW.
+002580     MOVE ZERO TO BR0100-VLD-IX.
+002590     PERFORM 1610-SCAN-TYPE-CATALOG
+002600         THRU 1610-EXIT
+002610         VARYING BR0100-VLD-IX FROM 1 BY 1
+002620         UNTIL BR0100-VLD-IX > BR0100-SVC-LIMIT
+002630         OR BR0100-TYPE-IS-VALID.
+002640     IF NOT BR0100-TYPE-IS-VALID
+002650         MOVE 'N' TO BR0100-VALID-SW
+002660         MOVE 0004 TO BR0100-LOOKUP-CODE
+002670         PERFORM 8000-LOOKUP-MESSAGE
+002680             THRU 8000-EXIT
+002690         MOVE 'RQ-TYPE' TO PROPERTYNAME
+002700         MOVE 'NOT A VALID SERVICE TYPE' TO MESSAGEDESCRIPTION
+002710     END-IF.
+002720 1600-EXIT.
+002730     EXIT.
+002740*
+002750 1610-SCAN-TYPE-CATALOG.
+002760     IF BR-SVCTYP-CODE (BR0100-VLD-IX) = RQ-TYPE
+002770         MOVE 'Y' TO BR0100-TYPE-VALID-SW
+002780     END-IF.
+002790 1610-EXIT.
+002800     EXIT.
+002810*
+002820 2000-LOAD-BRANCH-TABLE.
+002830     MOVE 'Y' TO BR0100-TYPE-MATCH-SW.
+002840     IF RQ-TYPE NOT = SPACES
+002850         PERFORM 2150-CHECK-SERVICE-TYPE
+002860             THRU 2150-EXIT
+002870     END-IF.
+002880     IF BM-STAT-ACTIVE
+002890         AND BR0100-TYPE-MATCHES
+002900             ADD 1 TO RS-BR-CNT
+002910             PERFORM 2200-MOVE-MASTER-TO-RESPONSE
+002920                 THRU 2200-EXIT
+002930     END-IF.
+002940     PERFORM 2100-READ-NEXT-MASTER
+002950         THRU 2100-EXIT.
+002960 2000-EXIT.
+002970     EXIT.
+002980*
+002990 2150-CHECK-SERVICE-TYPE.
+003000     MOVE 'N' TO BR0100-TYPE-MATCH-SW.
+003010     IF BM-SVC-TYPE-COUNT > BR0100-SVC-LIMIT
+003020         MOVE BR0100-SVC-LIMIT TO BR0100-SVC-BOUND
+003030     ELSE
+003040         MOVE BM-SVC-TYPE-COUNT TO BR0100-SVC-BOUND
+003050     END-IF.
+003060     MOVE ZERO TO BR0100-SVC-IX.
+003070     PERFORM 2160-SCAN-SERVICE-TYPES
+003080         THRU 2160-EXIT
+003090         VARYING BR0100-SVC-IX FROM 1 BY 1
+003100         UNTIL BR0100-SVC-IX > BR0100-SVC-BOUND
+003110         OR BR0100-TYPE-MATCHES.
+003120 2150-EXIT.
+003130     EXIT.
+003140*
+003150 2160-SCAN-SERVICE-TYPES.
+003160     IF BM-SVC-TYPE-CD (BR0100-SVC-IX) = RQ-TYPE
+003170         MOVE 'Y' TO BR0100-TYPE-MATCH-SW
+003180     END-IF.
+003190 2160-EXIT.
+003200     EXIT.
+003210*
+003220 2100-READ-NEXT-MASTER.
+003230     READ BRANCH-MASTER-FILE NEXT RECORD
+003240         AT END
+003250             MOVE 'Y' TO BR0100-EOF-SW
+003260     END-READ.
+003270 2100-EXIT.
+003280     EXIT.
+003290*
+003300 2200-MOVE-MASTER-TO-RESPONSE.
+003310     MOVE BM-BRANCH-ID       TO RS-BR-ID (RS-BR-CNT).
+003320     MOVE BM-BR-NAME         TO RS-BR-NAME (RS-BR-CNT).
+003330     MOVE BM-BR-ADDR-1       TO RS-BR-ADDR-1 (RS-BR-CNT).
+003340     MOVE BM-BR-ADDR-2       TO RS-BR-ADDR-2 (RS-BR-CNT).
+003350     MOVE BM-BR-ADDR-3       TO RS-BR-ADDR-3 (RS-BR-CNT).
+003360     MOVE BM-BR-GEO-LATT     TO RS-BR-GEO-LATT (RS-BR-CNT).
+003370     MOVE BM-BR-GEO-LONG     TO RS-BR-GEO-LONG (RS-BR-CNT).
+003380     MOVE ZERO               TO RS-BR-DISTANCE (RS-BR-CNT).
+003390     PERFORM 2210-MOVE-WORKING-HOURS
+003400         THRU 2210-EXIT
+003410         VARYING BR0100-HRS-IX FROM 1 BY 1
+003420         UNTIL BR0100-HRS-IX > 7.
+003430     PERFORM 2250-CHECK-HOLIDAY
+003440         THRU 2250-EXIT.
+003450 2200-EXIT.
+003460     EXIT.
+003470*
+003480 2210-MOVE-WORKING-HOURS.
+003490     MOVE BM-WORK-DAY (BR0100-HRS-IX)
+003500         TO RS-BR-WORK-DAY (RS-BR-CNT, BR0100-HRS-IX).
+003510     MOVE BM-OPEN-HRS (BR0100-HRS-IX)
+003520         TO RS-BR-OPEN-HRS (RS-BR-CNT, BR0100-HRS-IX).
+003530     MOVE BM-CLOSE-HRS (BR0100-HRS-IX)
+003540         TO RS-BR-CLOSE-HRS (RS-BR-CNT, BR0100-HRS-IX).
+003550 2210-EXIT.
+003560     EXIT.
+003570*
+003580 2250-CHECK-HOLIDAY.
+003590     MOVE 'N' TO RS-BR-HOLIDAY-IND (RS-BR-CNT).
+003600     MOVE SPACES TO RS-BR-HOLIDAY-DESC (RS-BR-CNT).
+003610     IF BR0100-HOLIDAY-FILE-OPEN
+003620         AND RQ-INQUIRY-DATE NOT = SPACES
+003630             MOVE RS-BR-ID (RS-BR-CNT) TO BH-BRANCH-ID
+003640             MOVE RQ-INQUIRY-DATE TO BH-HOLIDAY-DATE
+003650             READ BRANCH-HOLIDAY-FILE
+003660                 KEY IS BH-KEY
+003670             END-READ
+003680             IF BR0100-HOLIDAY-OK
+003690                 PERFORM 2260-APPLY-HOLIDAY
+003700                     THRU 2260-EXIT
+003710             END-IF
+003720     END-IF.
+003730 2250-EXIT.
+003740     EXIT.
+003750*
+003760 2260-APPLY-HOLIDAY.
+003770     MOVE ZERO TO BR0100-HRS-IX.
+003780     MOVE ZERO TO BR0100-HOL-DAY-IX.
+003790     PERFORM 2261-FIND-HOLIDAY-DAY
+003800         THRU 2261-EXIT
+003810         VARYING BR0100-HRS-IX FROM 1 BY 1
+003820         UNTIL BR0100-HRS-IX > 7
+003830         OR BR0100-HOL-DAY-IX NOT = ZERO.
+003840     IF BR0100-HOL-DAY-IX NOT = ZERO
+003850         MOVE 'Y' TO RS-BR-HOLIDAY-IND (RS-BR-CNT)
+003860         MOVE BH-HOLIDAY-DESC TO RS-BR-HOLIDAY-DESC (RS-BR-CNT)
+003870         IF BH-FULLY-CLOSED
+003880             MOVE ZERO TO
+003890                 RS-BR-OPEN-HRS (RS-BR-CNT, BR0100-HOL-DAY-IX)
+003900             MOVE ZERO TO
+003910                 RS-BR-CLOSE-HRS (RS-BR-CNT, BR0100-HOL-DAY-IX)
+003920         ELSE
+003930             MOVE BH-OPEN-HRS TO
+003940                 RS-BR-OPEN-HRS (RS-BR-CNT, BR0100-HOL-DAY-IX)
+003950             MOVE BH-CLOSE-HRS TO
+003960                 RS-BR-CLOSE-HRS (RS-BR-CNT, BR0100-HOL-DAY-IX)
+003970         END-IF
+003980     END-IF.
+003990 2260-EXIT.
+004000     EXIT.
+004010*
+004020 2261-FIND-HOLIDAY-DAY.
+004030     IF RS-BR-WORK-DAY (RS-BR-CNT, BR0100-HRS-IX) = BH-WORK-DAY
+004040         MOVE BR0100-HRS-IX TO BR0100-HOL-DAY-IX
+004050     END-IF.
+004060 2261-EXIT.
+004070     EXIT.
+004080*
+004090 3000-FILTER-AND-SORT.
+004100     IF RQ-LATITUDE NOT = SPACES
+004110         AND RQ-LONGITUDEPE NOT = SPACES
+004120         AND RQ-DISTANCE NOT = SPACES
+004130         AND RQ-DISTANCE NOT = ZEROS
+004140             MOVE 'Y' TO BR0100-GEO-FILTER-SW
+004150     END-IF.
+004160     IF BR0100-GEO-FILTER-ON
+004170         PERFORM 3100-PREP-REQUEST-GEO
+004180             THRU 3100-EXIT
+004190         PERFORM 3200-CALC-ONE-DISTANCE
+004200             THRU 3200-EXIT
+004210             VARYING BR0100-DIST-IX FROM 1 BY 1
+004220             UNTIL BR0100-DIST-IX > RS-BR-CNT
+004230         PERFORM 3300-COMPACT-BY-RADIUS
+004240             THRU 3300-EXIT
+004250         PERFORM 3400-SORT-BY-DISTANCE
+004260             THRU 3400-EXIT
+004270     END-IF.
+004280 3000-EXIT.
+004290     EXIT.
+004300*
+004310 3100-PREP-REQUEST-GEO.
+004320     MOVE FUNCTION NUMVAL (RQ-LATITUDE) TO BR0100-RQ-LATT-NUM.
+004330     MOVE FUNCTION NUMVAL (RQ-LONGITUDEPE) TO BR0100-RQ-LONG-NUM.
+004340     MOVE RQ-DISTANCE TO BR0100-RADIUS-NUM.
+004350 3100-EXIT.
+004360     EXIT.
+004370*
+004380 3200-CALC-ONE-DISTANCE.
+004390     COMPUTE BR0100-LAT1-RAD =
+004400         RS-BR-GEO-LATT (BR0100-DIST-IX) * BR0100-DEG-TO-RAD.
+004410     COMPUTE BR0100-LON1-RAD =
+004420         RS-BR-GEO-LONG (BR0100-DIST-IX) * BR0100-DEG-TO-RAD.
+004430     COMPUTE BR0100-LAT2-RAD =
+004440         BR0100-RQ-LATT-NUM * BR0100-DEG-TO-RAD.
+004450     COMPUTE BR0100-LON2-RAD =
+004460         BR0100-RQ-LONG-NUM * BR0100-DEG-TO-RAD.
+004470     COMPUTE BR0100-COS-ANGLE =
+004480         (FUNCTION SIN (BR0100-LAT1-RAD)
+004490             * FUNCTION SIN (BR0100-LAT2-RAD))
+004500         + (FUNCTION COS (BR0100-LAT1-RAD)
+004510             * FUNCTION COS (BR0100-LAT2-RAD)
+004520             * FUNCTION COS (BR0100-LON2-RAD - BR0100-LON1-RAD)).
+004530     IF BR0100-COS-ANGLE > 1.0
+004540         MOVE 1.0 TO BR0100-COS-ANGLE
+004550     END-IF.
+004560     IF BR0100-COS-ANGLE < -1.0
+004570         MOVE -1.0 TO BR0100-COS-ANGLE
+004580     END-IF.
+004590     COMPUTE BR0100-DIST-KM =
+004600         FUNCTION ACOS (BR0100-COS-ANGLE)
+004610             * BR0100-EARTH-RADIUS-KM.
+004620     IF RQ-DISTANCEUNIT = 'MILES'
+004630         COMPUTE RS-BR-DISTANCE (BR0100-DIST-IX) =
+004640             BR0100-DIST-KM * BR0100-KM-TO-MILES
+004650     ELSE
+004660         MOVE BR0100-DIST-KM TO RS-BR-DISTANCE (BR0100-DIST-IX)
+004670     END-IF.
+004680 3200-EXIT.
+004690     EXIT.
+004700*
+004710 3300-COMPACT-BY-RADIUS.
+004720     MOVE ZERO TO BR0100-KEEP-CNT.
+004730     PERFORM 3310-COMPACT-ONE
+004740         THRU 3310-EXIT
+004750         VARYING BR0100-DIST-IX FROM 1 BY 1
+004760         UNTIL BR0100-DIST-IX > RS-BR-CNT.
+004770     MOVE BR0100-KEEP-CNT TO RS-BR-CNT.
+004780 3300-EXIT.
+004790     EXIT.
+004800*
+004810 3310-COMPACT-ONE.
+004820     IF RS-BR-DISTANCE (BR0100-DIST-IX)
+004830             NOT GREATER THAN BR0100-RADIUS-NUM
+004840         ADD 1 TO BR0100-KEEP-CNT
+004850         IF BR0100-KEEP-CNT NOT = BR0100-DIST-IX
+004860             MOVE BRANCH (BR0100-DIST-IX)
+004870                 TO BRANCH (BR0100-KEEP-CNT)
+004880         END-IF
+004890     END-IF.
+004900 3310-EXIT.
+004910     EXIT.
+004920*
+004930 3400-SORT-BY-DISTANCE.
+004940     MOVE 'Y' TO BR0100-SWAPPED-SW.
+004950     PERFORM 3410-SORT-PASS
+004960         THRU 3410-EXIT
+004970         UNTIL NOT BR0100-SWAP-OCCURRED.
+004980 3400-EXIT.
+004990     EXIT.
+005000*
+005010 3410-SORT-PASS.
+005020     MOVE 'N' TO BR0100-SWAPPED-SW.
+005030     PERFORM 3420-COMPARE-ADJACENT
+005040         THRU 3420-EXIT
+005050         VARYING BR0100-SORT-IX FROM 1 BY 1
+005060         UNTIL BR0100-SORT-IX >= RS-BR-CNT.
+005070 3410-EXIT.
+005080     EXIT.
+005090*
+005100 3420-COMPARE-ADJACENT.
+005110     COMPUTE BR0100-SORT-JX = BR0100-SORT-IX + 1.
+005120     IF RS-BR-DISTANCE (BR0100-SORT-IX)
+005130             > RS-BR-DISTANCE (BR0100-SORT-JX)
+005140         PERFORM 3430-SWAP-ENTRIES
+005150             THRU 3430-EXIT
+005160         MOVE 'Y' TO BR0100-SWAPPED-SW
+005170     END-IF.
+005180 3420-EXIT.
+005190     EXIT.
+005200*
+005210 3430-SWAP-ENTRIES.
+005220     MOVE BRANCH (BR0100-SORT-IX) TO BR0100-SWAP-ENTRY.
+005230     MOVE BRANCH (BR0100-SORT-JX) TO BRANCH (BR0100-SORT-IX).
+005240     MOVE BR0100-SWAP-ENTRY TO BRANCH (BR0100-SORT-JX).
+005250 3430-EXIT.
+005260     EXIT.
+005270*
+005280 8000-LOOKUP-MESSAGE.
+005290     MOVE ZERO TO BR0100-MSG-IX.
+005300     PERFORM 8010-SCAN-CATALOG
+005310         THRU 8010-EXIT
+005320         VARYING BR0100-MSG-IX FROM 1 BY 1
+005330         UNTIL BR0100-MSG-IX > 12
+005340         OR BR-MSG-CODE (BR0100-MSG-IX) = BR0100-LOOKUP-CODE.
+005350     IF BR0100-MSG-IX NOT > 12
+005360         MOVE BR-MSG-CODE (BR0100-MSG-IX) TO STATUSCODE
+005370         MOVE BR-MSG-SEVERITY (BR0100-MSG-IX) TO SEVERITY
+005380         MOVE BR-MSG-TEXT (BR0100-MSG-IX) TO STATUSMESSAGE
+005390     END-IF.
+005400 8000-EXIT.
+005410     EXIT.
+005420*
+005430 8010-SCAN-CATALOG.
+005440     CONTINUE.
+005450 8010-EXIT.
+005460     EXIT.
+005470*
+005480 9000-TERMINATE.
+005490     CLOSE BRANCH-MASTER-FILE.
+005500     IF BR0100-HOLIDAY-FILE-OPEN
+005510         CLOSE BRANCH-HOLIDAY-FILE
+005520     END-IF.
+005530     IF BR0100-REQUEST-VALID
+005540         IF RS-BR-CNT = ZERO
+005550             MOVE 0001 TO BR0100-LOOKUP-CODE
+005560         ELSE
+005570             MOVE 0000 TO BR0100-LOOKUP-CODE
+005580         END-IF
+005590         PERFORM 8000-LOOKUP-MESSAGE
+005600             THRU 8000-EXIT
+005610     END-IF.
+005620     PERFORM 9100-WRITE-AUDIT-RECORD
+005630         THRU 9100-EXIT.
+005640     IF BR0100-AUDIT-FILE-OPEN
+005650         CLOSE AUDIT-LOG-FILE
+005660     END-IF.
+005670 9000-EXIT.
+005680     EXIT.
+005690*
+005700 9100-WRITE-AUDIT-RECORD.
+005710     IF NOT BR0100-AUDIT-FILE-OPEN
+005720         GO TO 9100-EXIT
+005730     END-IF.
+005740     ACCEPT BR0100-AUDIT-DATE FROM DATE YYYYMMDD.
+005750     ACCEPT BR0100-AUDIT-TIME FROM TIME.
+005760     MOVE BR0100-AUDIT-DATE TO AU-AUDIT-DATE.
+005770     MOVE BR0100-AUDIT-TIME TO AU-AUDIT-TIME.
+005780     MOVE RQ-POSTALCODE TO AU-RQ-POSTALCODE.
+005790     MOVE RQ-DISTANCE TO AU-RQ-DISTANCE.
+005800     MOVE RQ-DISTANCEUNIT TO AU-RQ-DISTANCEUNIT.
+005810     MOVE RQ-LATITUDE TO AU-RQ-LATITUDE.
+005820     MOVE RQ-LONGITUDEPE TO AU-RQ-LONGITUDEPE.
+005830     MOVE RQ-TYPE TO AU-RQ-TYPE.
+005840     MOVE RQ-INQUIRY-DATE TO AU-RQ-INQUIRY-DATE.
+005850     MOVE STATUSCODE TO AU-RS-STATUSCODE.
+005860     MOVE SEVERITY TO AU-RS-SEVERITY.
+005870     MOVE STATUSMESSAGE TO AU-RS-STATUSMESSAGE.
+005880     MOVE RS-BR-CNT TO AU-RS-BRANCH-COUNT.
+005890     MOVE SPACES TO AU-RS-BR1-ID.
+005900     MOVE SPACES TO AU-RS-BR1-NAME.
+005910     MOVE SPACES TO AU-RS-BR1-HOLIDAY-IND.
+005920     MOVE SPACES TO AU-RS-BR1-HOLIDAY-DESC.
+005930     MOVE ZERO TO AU-RS-BR1-HRS (1) AU-RS-BR1-HRS (2)
+005940         AU-RS-BR1-HRS (3) AU-RS-BR1-HRS (4) AU-RS-BR1-HRS (5)
+005950         AU-RS-BR1-HRS (6) AU-RS-BR1-HRS (7).
+005960     IF RS-BR-CNT > ZERO
+005970         MOVE RS-BR-ID (1) TO AU-RS-BR1-ID
+005980         MOVE RS-BR-NAME (1) TO AU-RS-BR1-NAME
+005990         MOVE RS-BR-HOLIDAY-IND (1) TO AU-RS-BR1-HOLIDAY-IND
+006000         MOVE RS-BR-HOLIDAY-DESC (1) TO AU-RS-BR1-HOLIDAY-DESC
+006010         MOVE ZERO TO BR0100-HRS-IX
+006020         PERFORM 9110-MOVE-BR1-HOURS
+006030             THRU 9110-EXIT
+006040             VARYING BR0100-HRS-IX FROM 1 BY 1
+006050             UNTIL BR0100-HRS-IX > 7
+006060     END-IF.
+006070     WRITE AU-AUDIT-RECORD.
+006080 9100-EXIT.
+006090     EXIT.
+006100*
+006110 9110-MOVE-BR1-HOURS.
+006120     MOVE RS-BR-WORK-DAY (1, BR0100-HRS-IX)
+006130         TO AU-RS-BR1-WORK-DAY (BR0100-HRS-IX).
+006140     MOVE RS-BR-OPEN-HRS (1, BR0100-HRS-IX)
+006150         TO AU-RS-BR1-OPEN-HRS (BR0100-HRS-IX).
+006160     MOVE RS-BR-CLOSE-HRS (1, BR0100-HRS-IX)
+006170         TO AU-RS-BR1-CLOSE-HRS (BR0100-HRS-IX).
+006180 9110-EXIT.
+006190     EXIT.
