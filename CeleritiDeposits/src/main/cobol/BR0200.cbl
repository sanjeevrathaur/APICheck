@@ -0,0 +1,344 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.  BR0200.
+000120 AUTHOR.      M OKAFOR.
+000130 INSTALLATION. CELERITI DEPOSITS - BRANCH SERVICES.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190*  080926  MO   INITIAL VERSION - NIGHTLY LOAD/REFRESH OF THE
+000200*               BRANCH MASTER FILE FROM THE FACILITIES EXTRACT.
+000210*               REPLACES THE OLD OCCURS 433 HARD CAP IN THE
+000220*               BRANCH-RQRS COPYBOOK - THE ONLINE LOOKUP NOW
+000230*               READS THIS FILE AT RUN TIME INSTEAD OF RELYING
+000240*               ON A COMPILED-IN TABLE SIZE.
+000250*  080926  MO   ADDED CHECKPOINT/RESTART - THE RUN'S PROGRESS IS
+000260*               SAVED AFTER EVERY BRANCH APPLIED, SO A RERUN AFTER
+000270*               AN ABEND PICKS UP PAST THE LAST BRANCH COMMITTED
+000280*               INSTEAD OF REPROCESSING THE WHOLE EXTRACT.
+000290*  080926  MO   COMPARE THE EXTRACT AGAINST THE MASTER BEFORE
+000300*               OVERLAYING IT SO AN UPDATE THAT DIDN'T ACTUALLY
+000310*               CHANGE ANY FIELD IS COUNTED AS UNCHANGED INSTEAD
+000320*               OF CHANGED.
+000330*  080926  MO   DEFINE BM-SVC-TYPE-COUNT/BM-SVC-TYPE-CD ON A NEW
+000340*               BRANCH INSTEAD OF LEAVING THEM HOLDING WHATEVER
+000350*               THE SHARED RECORD AREA CARRIED FROM THE PRIOR
+000360*               EXTRACT RECORD - THE FACILITIES EXTRACT CARRIES NO
+000370*               SERVICE-TYPE DATA OF ITS OWN.
+000380*  080926  MO   ONLY ADVANCE THE CHECKPOINT WHEN THE PRECEDING
+000390*               WRITE/REWRITE ACTUALLY COMMITTED - A FAILED MASTER
+000400*               UPDATE WAS ADVANCING CK-LAST-BRANCH-ID ANYWAY, SO
+000410*               A RESTART WOULD SKIP A RECORD THAT WAS NEVER
+000420*               APPLIED INSTEAD OF RETRYING IT.
+000430*----------------------------------------------------------------
+000440 ENVIRONMENT DIVISION.
+000450 CONFIGURATION SECTION.
+000460 SOURCE-COMPUTER.  IBM-370.
+000470 OBJECT-COMPUTER.  IBM-370.
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT BRANCH-EXTRACT-FILE ASSIGN TO BRANEXTF
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS BR0200-EXTRACT-STATUS.
+000530 
+000540     SELECT BRANCH-MASTER-FILE ASSIGN TO BRANMSTR
+000550         ORGANIZATION IS INDEXED
+000560         ACCESS MODE IS DYNAMIC
+000570         RECORD KEY IS BM-BRANCH-ID
+000580         FILE STATUS IS BR0200-MASTER-STATUS.
+000590 
+000600     SELECT CHECKPOINT-FILE ASSIGN TO BRANCKPT
+000610         ORGANIZATION IS INDEXED
+000620         ACCESS MODE IS DYNAMIC
+000630         RECORD KEY IS CK-CTL-KEY
+000640         FILE STATUS IS BR0200-CKPT-STATUS.
+000650*
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  BRANCH-EXTRACT-FILE
+000690     RECORDING MODE IS F.
+000700     COPY "FacilExt.cpy".
+000710 
+000720 FD  BRANCH-MASTER-FILE.
+000730     COPY "BranchMstr.cpy".
+000740 
+000750 FD  CHECKPOINT-FILE.
+000760     COPY "BrCkpt.cpy".
+000770*
+000780 WORKING-STORAGE SECTION.
+000790 77  BR0200-EXTRACT-STATUS           PIC X(02) VALUE SPACES.
+000800     88  BR0200-EXTRACT-OK           VALUE '00'.
+000810     88  BR0200-EXTRACT-EOF          VALUE '10'.
+000820 77  BR0200-MASTER-STATUS            PIC X(02) VALUE SPACES.
+000830     88  BR0200-MASTER-OK            VALUE '00', '02'.
+000840     88  BR0200-MASTER-NOTFND        VALUE '23'.
+000850 77  BR0200-EOF-SW                   PIC X(01) VALUE 'N'.
+000860     88  BR0200-EOF-EXTRACT          VALUE 'Y'.
+000870 77  BR0200-RECORDS-READ             PIC 9(07) COMP-3 VALUE ZERO.
+000880 77  BR0200-RECORDS-ADDED            PIC 9(07) COMP-3 VALUE ZERO.
+000890 77  BR0200-RECORDS-CHANGED          PIC 9(07) COMP-3 VALUE ZERO.
+000900 77  BR0200-RECORDS-UNCHANGED        PIC 9(07) COMP-3 VALUE ZERO.
+000910 77  BR0200-HRS-IX                    PIC 9(02) COMP VALUE ZERO.
+000920 77  BR0200-CKPT-STATUS              PIC X(02) VALUE SPACES.
+000930     88  BR0200-CKPT-OK              VALUE '00'.
+000940     88  BR0200-CKPT-NEW-FILE        VALUE '35'.
+000950 77  BR0200-RESTART-SW               PIC X(01) VALUE 'N'.
+000960     88  BR0200-IS-RESTART           VALUE 'Y'.
+000970 77  BR0200-SKIP-SW                  PIC X(01) VALUE 'N'.
+000980     88  BR0200-SKIPPING             VALUE 'Y'.
+000990 77  BR0200-CHANGED-SW               PIC X(01) VALUE 'N'.
+001000     88  BR0200-RECORD-CHANGED       VALUE 'Y'.
+001010 01  BR0200-RUN-DATE                 PIC X(08).
+001020 01  BR0200-RUN-TIME                 PIC X(06).
+001030*
+001040 PROCEDURE DIVISION.
+001050 0000-MAINLINE.
+001060     PERFORM 1000-INITIALIZE
+001070         THRU 1000-EXIT.
+001080     PERFORM 2000-PROCESS-EXTRACT-RECORD
+001090         THRU 2000-EXIT
+001100         UNTIL BR0200-EOF-EXTRACT.
+001110     PERFORM 3000-TERMINATE
+001120         THRU 3000-EXIT.
+001130     GOBACK.
+001140*
+001150 1000-INITIALIZE.
+001160     ACCEPT BR0200-RUN-DATE FROM DATE YYYYMMDD.
+001170     ACCEPT BR0200-RUN-TIME FROM TIME.
+001180     OPEN INPUT BRANCH-EXTRACT-FILE.
+001190     IF NOT BR0200-EXTRACT-OK
+001200         DISPLAY 'BR0200 - OPEN FAILED ON BRANCH-EXTRACT-FILE '
+001210             BR0200-EXTRACT-STATUS
+001220         GO TO 1000-ABEND
+001230     END-IF.
+001240     OPEN I-O BRANCH-MASTER-FILE.
+001250     IF NOT BR0200-MASTER-OK
+001260         DISPLAY 'BR0200 - OPEN FAILED ON BRANCH-MASTER-FILE '
+001270             BR0200-MASTER-STATUS
+001280         GO TO 1000-ABEND
+001290     END-IF.
+001300     PERFORM 1100-OPEN-CHECKPOINT
+001310         THRU 1100-EXIT.
+001320     PERFORM 1200-CHECK-FOR-RESTART
+001330         THRU 1200-EXIT.
+001340     PERFORM 2100-READ-EXTRACT
+001350         THRU 2100-EXIT.
+001360     GO TO 1000-EXIT.
+001370 1000-ABEND.
+001380     MOVE 16 TO RETURN-CODE.
+001390     GOBACK.
+001400 1000-EXIT.
+001410     EXIT.
+001420*
+001430 1100-OPEN-CHECKPOINT.
+001440     OPEN I-O CHECKPOINT-FILE.
+001450     IF BR0200-CKPT-NEW-FILE
+001460         OPEN OUTPUT CHECKPOINT-FILE
+001470         MOVE '1' TO CK-CTL-KEY
+001480         MOVE SPACES TO CK-RUN-DATE
+001490         MOVE SPACES TO CK-LAST-BRANCH-ID
+001500         MOVE ZERO TO CK-RECORDS-PROCESSED
+001510         MOVE 'C' TO CK-RUN-STATUS
+001520         WRITE CK-CHECKPOINT-RECORD
+001530         CLOSE CHECKPOINT-FILE
+001540         OPEN I-O CHECKPOINT-FILE
+001550     END-IF.
+001560     IF NOT BR0200-CKPT-OK
+001570         DISPLAY 'BR0200 - OPEN FAILED ON CHECKPOINT-FILE '
+001580             BR0200-CKPT-STATUS
+001590         GO TO 1000-ABEND
+001600     END-IF.
+001610 1100-EXIT.
+001620     EXIT.
+001630*
+001640 1200-CHECK-FOR-RESTART.
+001650     MOVE '1' TO CK-CTL-KEY.
+001660     READ CHECKPOINT-FILE
+001670         KEY IS CK-CTL-KEY
+001680     END-READ.
+001690     IF CK-RUN-IN-PROGRESS
+001700         MOVE 'Y' TO BR0200-RESTART-SW
+001710         MOVE 'Y' TO BR0200-SKIP-SW
+001720         DISPLAY 'BR0200 - RESTART PAST BRANCH '
+001730             CK-LAST-BRANCH-ID
+001740     END-IF.
+001750 1200-EXIT.
+001760     EXIT.
+001770*
+001780 2000-PROCESS-EXTRACT-RECORD.
+001790     IF BR0200-SKIPPING
+001800         IF FE-BRANCH-ID OF FE-EXTRACT-RECORD
+001810                 > CK-LAST-BRANCH-ID
+001820             MOVE 'N' TO BR0200-SKIP-SW
+001830         END-IF
+001840     END-IF.
+001850     IF NOT BR0200-SKIPPING
+001860         MOVE FE-BRANCH-ID OF FE-EXTRACT-RECORD
+001870             TO BM-BRANCH-ID
+001880         READ BRANCH-MASTER-FILE
+001890             KEY IS BM-BRANCH-ID
+001900         END-READ
+001910         IF BR0200-MASTER-NOTFND
+001920             PERFORM 2200-ADD-BRANCH
+001930                 THRU 2200-EXIT
+001940         ELSE
+001950             PERFORM 2300-UPDATE-BRANCH
+001960                 THRU 2300-EXIT
+001970         END-IF
+001980         IF BR0200-MASTER-OK
+001990             PERFORM 2600-WRITE-CHECKPOINT
+002000                 THRU 2600-EXIT
+002010         END-IF
+002020     END-IF.
+002030     PERFORM 2100-READ-EXTRACT
+002040         THRU 2100-EXIT.
+002050 2000-EXIT.
+002060     EXIT.
+002070*
+002080 2100-READ-EXTRACT.
+002090     READ BRANCH-EXTRACT-FILE
+002100         AT END
+002110             MOVE 'Y' TO BR0200-EOF-SW
+002120         NOT AT END
+002130             ADD 1 TO BR0200-RECORDS-READ
+002140     END-READ.
+002150 2100-EXIT.
+002160     EXIT.
+002170*
+002180 2200-ADD-BRANCH.
+002190     MOVE FE-BRANCH-ID OF FE-EXTRACT-RECORD
+002200         TO BM-BRANCH-ID.
+002210     MOVE FE-BRANCH-STATUS OF FE-EXTRACT-RECORD
+002220         TO BM-BRANCH-STATUS.
+002230     MOVE ZERO TO BM-SVC-TYPE-COUNT.
+002240     MOVE SPACES TO BM-SVC-TYPE-CD (1) BM-SVC-TYPE-CD (2)
+002250         BM-SVC-TYPE-CD (3) BM-SVC-TYPE-CD (4) BM-SVC-TYPE-CD (5).
+002260     PERFORM 2400-MOVE-EXTRACT-TO-MASTER
+002270         THRU 2400-EXIT.
+002280     WRITE BM-BRANCH-MASTER-RECORD.
+002290     IF BR0200-MASTER-OK
+002300         ADD 1 TO BR0200-RECORDS-ADDED
+002310     ELSE
+002320         DISPLAY 'BR0200 - WRITE FAILED FOR BRANCH '
+002330             BM-BRANCH-ID ' STATUS ' BR0200-MASTER-STATUS
+002340     END-IF.
+002350 2200-EXIT.
+002360     EXIT.
+002370*
+002380 2300-UPDATE-BRANCH.
+002390     PERFORM 2350-CHECK-FOR-CHANGE
+002400         THRU 2350-EXIT.
+002410     PERFORM 2400-MOVE-EXTRACT-TO-MASTER
+002420         THRU 2400-EXIT.
+002430     REWRITE BM-BRANCH-MASTER-RECORD.
+002440     IF BR0200-MASTER-OK
+002450         IF BR0200-RECORD-CHANGED
+002460             ADD 1 TO BR0200-RECORDS-CHANGED
+002470         ELSE
+002480             ADD 1 TO BR0200-RECORDS-UNCHANGED
+002490         END-IF
+002500     ELSE
+002510         DISPLAY 'BR0200 - REWRITE FAILED FOR BRANCH '
+002520             BM-BRANCH-ID ' STATUS ' BR0200-MASTER-STATUS
+002530     END-IF.
+002540 2300-EXIT.
+002550     EXIT.
+002560*
+002570 2350-CHECK-FOR-CHANGE.
+002580     MOVE 'N' TO BR0200-CHANGED-SW.
+002590     IF FE-BRANCH-STATUS OF FE-EXTRACT-RECORD
+002600             NOT = BM-BRANCH-STATUS
+002610         OR FE-BR-NAME OF FE-EXTRACT-RECORD NOT = BM-BR-NAME
+002620         OR FE-BR-ADDR-1 OF FE-EXTRACT-RECORD NOT = BM-BR-ADDR-1
+002630         OR FE-BR-ADDR-2 OF FE-EXTRACT-RECORD NOT = BM-BR-ADDR-2
+002640         OR FE-BR-ADDR-3 OF FE-EXTRACT-RECORD NOT = BM-BR-ADDR-3
+002650         OR FE-BR-POSTAL-CODE OF FE-EXTRACT-RECORD
+002660             NOT = BM-BR-POSTAL-CODE
+002670         OR FE-BR-GEO-LATT OF FE-EXTRACT-RECORD
+002680             NOT = BM-BR-GEO-LATT
+002690         OR FE-BR-GEO-LONG OF FE-EXTRACT-RECORD
+002700             NOT = BM-BR-GEO-LONG
+002710             MOVE 'Y' TO BR0200-CHANGED-SW
+002720     END-IF.
+002730     IF NOT BR0200-RECORD-CHANGED
+002740         MOVE ZERO TO BR0200-HRS-IX
+002750         PERFORM 2360-CHECK-HOURS-CHANGE
+002760             THRU 2360-EXIT
+002770             VARYING BR0200-HRS-IX FROM 1 BY 1
+002780             UNTIL BR0200-HRS-IX > 7
+002790             OR BR0200-RECORD-CHANGED
+002800     END-IF.
+002810 2350-EXIT.
+002820     EXIT.
+002830*
+002840 2360-CHECK-HOURS-CHANGE.
+002850     IF FE-WORK-DAY OF FE-EXTRACT-RECORD (BR0200-HRS-IX)
+002860             NOT = BM-WORK-DAY (BR0200-HRS-IX)
+002870         OR FE-OPEN-HRS OF FE-EXTRACT-RECORD (BR0200-HRS-IX)
+002880             NOT = BM-OPEN-HRS (BR0200-HRS-IX)
+002890         OR FE-CLOSE-HRS OF FE-EXTRACT-RECORD (BR0200-HRS-IX)
+002900             NOT = BM-CLOSE-HRS (BR0200-HRS-IX)
+002910             MOVE 'Y' TO BR0200-CHANGED-SW
+002920     END-IF.
+002930 2360-EXIT.
+002940     EXIT.
+002950*
+002960 2400-MOVE-EXTRACT-TO-MASTER.
+002970     MOVE FE-BRANCH-STATUS OF FE-EXTRACT-RECORD
+002980         TO BM-BRANCH-STATUS.
+002990     MOVE FE-BR-NAME OF FE-EXTRACT-RECORD
+003000         TO BM-BR-NAME.
+003010     MOVE FE-BR-ADDR-1 OF FE-EXTRACT-RECORD
+003020         TO BM-BR-ADDR-1.
+003030     MOVE FE-BR-ADDR-2 OF FE-EXTRACT-RECORD
+003040         TO BM-BR-ADDR-2.
+003050     MOVE FE-BR-ADDR-3 OF FE-EXTRACT-RECORD
+003060         TO BM-BR-ADDR-3.
+003070     MOVE FE-BR-POSTAL-CODE OF FE-EXTRACT-RECORD
+003080         TO BM-BR-POSTAL-CODE.
+003090     MOVE FE-BR-GEO-LATT OF FE-EXTRACT-RECORD
+003100         TO BM-BR-GEO-LATT.
+003110     MOVE FE-BR-GEO-LONG OF FE-EXTRACT-RECORD
+003120         TO BM-BR-GEO-LONG.
+003130     PERFORM 2410-MOVE-WORKING-HOURS
+003140         THRU 2410-EXIT
+003150         VARYING BR0200-HRS-IX FROM 1 BY 1
+003160         UNTIL BR0200-HRS-IX > 7.
+003170     MOVE BR0200-RUN-DATE TO BM-LAST-UPDATE-DATE.
+003180     MOVE BR0200-RUN-TIME TO BM-LAST-UPDATE-TIME.
+003190     MOVE 'BR0200' TO BM-LAST-UPDATE-USER.
+003200 2400-EXIT.
+003210     EXIT.
+003220*
+003230 2410-MOVE-WORKING-HOURS.
+003240     MOVE FE-WORK-DAY OF FE-EXTRACT-RECORD (BR0200-HRS-IX)
+003250         TO BM-WORK-DAY (BR0200-HRS-IX).
+003260     MOVE FE-OPEN-HRS OF FE-EXTRACT-RECORD (BR0200-HRS-IX)
+003270         TO BM-OPEN-HRS (BR0200-HRS-IX).
+003280     MOVE FE-CLOSE-HRS OF FE-EXTRACT-RECORD (BR0200-HRS-IX)
+003290         TO BM-CLOSE-HRS (BR0200-HRS-IX).
+003300 2410-EXIT.
+003310     EXIT.
+003320*
+003330 2600-WRITE-CHECKPOINT.
+003340     MOVE BR0200-RUN-DATE TO CK-RUN-DATE.
+003350     MOVE BM-BRANCH-ID TO CK-LAST-BRANCH-ID.
+003360     MOVE BR0200-RECORDS-READ TO CK-RECORDS-PROCESSED.
+003370     MOVE 'P' TO CK-RUN-STATUS.
+003380     REWRITE CK-CHECKPOINT-RECORD.
+003390 2600-EXIT.
+003400     EXIT.
+003410*
+003420 3000-TERMINATE.
+003430     MOVE 'C' TO CK-RUN-STATUS.
+003440     REWRITE CK-CHECKPOINT-RECORD.
+003450     CLOSE BRANCH-EXTRACT-FILE.
+003460     CLOSE BRANCH-MASTER-FILE.
+003470     CLOSE CHECKPOINT-FILE.
+003480     DISPLAY 'BR0200 - EXTRACT RECS READ  : ' BR0200-RECORDS-READ.
+003490     DISPLAY 'BR0200 - BRANCHES ADDED   : ' BR0200-RECORDS-ADDED.
+003500     DISPLAY 'BR0200 - BR CHANGED : ' BR0200-RECORDS-CHANGED.
+003510     DISPLAY 'BR0200 - BR UNCHANGED : ' BR0200-RECORDS-UNCHANGED.
+003520 3000-EXIT.
+003530     EXIT.
