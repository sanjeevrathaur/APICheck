@@ -0,0 +1,313 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.  BR0400.
+000120 AUTHOR.      M OKAFOR.
+000130 INSTALLATION. CELERITI DEPOSITS - BRANCH SERVICES.
+000140 DATE-WRITTEN. 08/09/2026.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170*  MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190*  080926  MO   INITIAL VERSION - ONLINE BRANCH MAINTENANCE.
+000200*               ADDS, UPDATES, OR DEACTIVATES A SINGLE BRANCH
+000210*               MASTER RECORD DIRECTLY SO THE CHANGE IS VISIBLE TO
+000220*               THE NEXT BR0100 LOOKUP WITHOUT WAITING FOR THE
+000230*               BR0200 NIGHTLY REFRESH.
+000240*  080926  MO   VALIDATE MT-SVC-TYPE-COUNT/MT-SVC-TYPE-CD AGAINST
+000250*               THE BRSVCTYP REFERENCE TABLE ON ADD AND UPDATE SO
+000260*               A BAD SERVICE TYPE CAN'T REACH THE MASTER FILE.
+000270*  080926  MO   1710-VALIDATE-ONE-SVC-TYPE NOW SCANS BRSVCTYP UP
+000280*               TO BR0400-SVC-LIMIT INSTEAD OF A LITERAL 5, THE
+000290*               SAME BOUND BR0100 USES AGAINST ITS OWN COPY OF
+000300*               THE CATALOG.
+000310*----------------------------------------------------------------
+000320 ENVIRONMENT DIVISION.
+000330 CONFIGURATION SECTION.
+000340 SOURCE-COMPUTER.  IBM-370.
+000350 OBJECT-COMPUTER.  IBM-370.
+000360 INPUT-OUTPUT SECTION.
+000370 FILE-CONTROL.
+000380     SELECT BRANCH-MASTER-FILE ASSIGN TO BRANMSTR
+000390         ORGANIZATION IS INDEXED
+000400         ACCESS MODE IS DYNAMIC
+000410         RECORD KEY IS BM-BRANCH-ID
+000420         FILE STATUS IS BR0400-MASTER-STATUS.
+000430*
+000440 DATA DIVISION.
+000450 FILE SECTION.
+000460 FD  BRANCH-MASTER-FILE.
+000470     COPY "BranchMstr.cpy".
+000480*
+000490 WORKING-STORAGE SECTION.
+000500 77  BR0400-MASTER-STATUS             PIC X(02) VALUE SPACES.
+000510     88  BR0400-MASTER-OK             VALUE '00', '02'.
+000520     88  BR0400-MASTER-NOTFND         VALUE '23'.
+000530 77  BR0400-VALID-SW                  PIC X(01) VALUE 'Y'.
+000540     88  BR0400-REQUEST-VALID         VALUE 'Y'.
+000550 77  BR0400-HRS-IX                    PIC 9(02) COMP VALUE ZERO.
+000560 77  BR0400-SVC-IX                    PIC 9(02) COMP VALUE ZERO.
+000570 77  BR0400-SVC-LIMIT                 PIC 9(02) COMP VALUE 5.
+000580 77  BR0400-LOOKUP-CODE               PIC 9(04) VALUE ZERO.
+000590 77  BR0400-MSG-IX                    PIC 9(02) COMP VALUE ZERO.
+000600     COPY "BrMsgCat.cpy".
+000610 77  BR0400-SVC-VALID-SW              PIC X(01) VALUE 'N'.
+000620     88  BR0400-SVC-IS-VALID          VALUE 'Y'.
+000630 77  BR0400-VLD-IX                    PIC 9(02) COMP VALUE ZERO.
+000640     COPY "BrSvcTyp.cpy".
+000650 01  BR0400-RUN-DATE                  PIC X(08).
+000660 01  BR0400-RUN-TIME                  PIC X(06).
+000670*
+000680 LINKAGE SECTION.
+000690     COPY "BranchMnt.cpy".
+000700*
+000710 PROCEDURE DIVISION USING BRANCH-MAINT-RQRS.
+000720 0000-MAINLINE.
+000730     PERFORM 1000-INITIALIZE
+000740         THRU 1000-EXIT.
+000750     PERFORM 1500-VALIDATE-REQUEST
+000760         THRU 1500-EXIT.
+000770     IF BR0400-REQUEST-VALID
+000780         PERFORM 2000-PROCESS-ACTION
+000790             THRU 2000-EXIT
+000800     END-IF.
+000810     PERFORM 9000-TERMINATE
+000820         THRU 9000-EXIT.
+000830     GOBACK.
+000840*
+000850 1000-INITIALIZE.
+000860     ACCEPT BR0400-RUN-DATE FROM DATE YYYYMMDD.
+000870     ACCEPT BR0400-RUN-TIME FROM TIME.
+000880     MOVE ZERO TO MT-STATUSCODE.
+000890     MOVE SPACES TO MT-STATUSMESSAGE.
+000900     MOVE 'I' TO MT-SEVERITY.
+000910     MOVE SPACES TO MT-PROPERTYNAME.
+000920     MOVE SPACES TO MT-MESSAGEDESC.
+000930     MOVE SPACES TO MT-RS-BRANCH-ID.
+000940     OPEN I-O BRANCH-MASTER-FILE.
+000950     IF NOT BR0400-MASTER-OK
+000960         MOVE 0002 TO BR0400-LOOKUP-CODE
+000970         PERFORM 8000-LOOKUP-MESSAGE
+000980             THRU 8000-EXIT
+000990         MOVE 'N' TO BR0400-VALID-SW
+001000         GO TO 1000-ABEND
+001010     END-IF.
+001020     GO TO 1000-EXIT.
+001030 1000-ABEND.
+001040     GOBACK.
+001050 1000-EXIT.
+001060     EXIT.
+001070*
+001080 1500-VALIDATE-REQUEST.
+001090     IF NOT MT-ACTION-ADD
+001100         AND NOT MT-ACTION-UPDATE
+001110         AND NOT MT-ACTION-DEACTIVATE
+001120         MOVE 0009 TO BR0400-LOOKUP-CODE
+001130         PERFORM 8000-LOOKUP-MESSAGE
+001140             THRU 8000-EXIT
+001150         MOVE 'MT-ACTION' TO MT-PROPERTYNAME
+001160         MOVE 'MUST BE A, U, OR D' TO MT-MESSAGEDESC
+001170         MOVE 'N' TO BR0400-VALID-SW
+001180     END-IF.
+001190     IF BR0400-REQUEST-VALID
+001200         AND (MT-ACTION-ADD OR MT-ACTION-UPDATE)
+001210             PERFORM 1700-VALIDATE-SVC-TYPES
+001220                 THRU 1700-EXIT
+001230     END-IF.
+001240 1500-EXIT.
+001250     EXIT.
+001260*
+001270 1700-VALIDATE-SVC-TYPES.
+001280     IF MT-SVC-TYPE-COUNT > 5
+001290         MOVE 0004 TO BR0400-LOOKUP-CODE
+001300         PERFORM 8000-LOOKUP-MESSAGE
+001310             THRU 8000-EXIT
+001320         MOVE 'MT-SVC-TYPE-COUNT' TO MT-PROPERTYNAME
+001330         MOVE 'MUST NOT EXCEED 5' TO MT-MESSAGEDESC
+001340         MOVE 'N' TO BR0400-VALID-SW
+001350         GO TO 1700-EXIT
+001360     END-IF.
+001370     MOVE ZERO TO BR0400-VLD-IX.
+001380     PERFORM 1710-VALIDATE-ONE-SVC-TYPE
+001390         THRU 1710-EXIT
+001400         VARYING BR0400-VLD-IX FROM 1 BY 1
+001410         UNTIL BR0400-VLD-IX > MT-SVC-TYPE-COUNT
+001420         OR NOT BR0400-REQUEST-VALID.
+001430 1700-EXIT.
+001440     EXIT.
+001450*
+001460 1710-VALIDATE-ONE-SVC-TYPE.
+001470     MOVE 'N' TO BR0400-SVC-VALID-SW.
+001480     MOVE ZERO TO BR0400-SVC-IX.
+001490     PERFORM 1720-SCAN-SVC-CATALOG
+001500         THRU 1720-EXIT
+001510         VARYING BR0400-SVC-IX FROM 1 BY 1
+001520         UNTIL BR0400-SVC-IX > BR0400-SVC-LIMIT
+001530         OR BR0400-SVC-IS-VALID.
+001540     IF NOT BR0400-SVC-IS-VALID
+001550         MOVE 0004 TO BR0400-LOOKUP-CODE
+001560         PERFORM 8000-LOOKUP-MESSAGE
+001570             THRU 8000-EXIT
+001580         MOVE 'MT-SVC-TYPE-CD' TO MT-PROPERTYNAME
+001590         MOVE 'NOT A VALID SERVICE TYPE' TO MT-MESSAGEDESC
+001600         MOVE 'N' TO BR0400-VALID-SW
+001610     END-IF.
+001620 1710-EXIT.
+001630     EXIT.
+001640*
+001650 1720-SCAN-SVC-CATALOG.
+001660     IF BR-SVCTYP-CODE (BR0400-SVC-IX)
+001670             = MT-SVC-TYPE-CD (BR0400-VLD-IX)
+001680         MOVE 'Y' TO BR0400-SVC-VALID-SW
+001690     END-IF.
+001700 1720-EXIT.
+001710     EXIT.
+001720*
+001730 2000-PROCESS-ACTION.
+001740     MOVE MT-BRANCH-ID TO BM-BRANCH-ID.
+001750     READ BRANCH-MASTER-FILE
+001760         KEY IS BM-BRANCH-ID
+001770     END-READ.
+001780     IF MT-ACTION-ADD
+001790         PERFORM 2100-ADD-BRANCH
+001800             THRU 2100-EXIT
+001810     ELSE
+001820         IF MT-ACTION-UPDATE
+001830             PERFORM 2200-UPDATE-BRANCH
+001840                 THRU 2200-EXIT
+001850         ELSE
+001860             PERFORM 2300-DEACTIVATE-BRANCH
+001870                 THRU 2300-EXIT
+001880         END-IF
+001890     END-IF.
+001900 2000-EXIT.
+001910     EXIT.
+001920*
+001930 2100-ADD-BRANCH.
+001940     IF BR0400-MASTER-OK
+001950         MOVE 0010 TO BR0400-LOOKUP-CODE
+001960         PERFORM 8000-LOOKUP-MESSAGE
+001970             THRU 8000-EXIT
+001980         GO TO 2100-EXIT
+001990     END-IF.
+002000     MOVE MT-BRANCH-ID TO BM-BRANCH-ID.
+002010     MOVE 'A' TO BM-BRANCH-STATUS.
+002020     PERFORM 2400-MOVE-REQUEST-TO-MASTER
+002030         THRU 2400-EXIT.
+002040     WRITE BM-BRANCH-MASTER-RECORD.
+002050     IF BR0400-MASTER-OK
+002060         MOVE 0005 TO BR0400-LOOKUP-CODE
+002070         MOVE MT-BRANCH-ID TO MT-RS-BRANCH-ID
+002080     ELSE
+002090         MOVE 0011 TO BR0400-LOOKUP-CODE
+002100     END-IF.
+002110     PERFORM 8000-LOOKUP-MESSAGE
+002120         THRU 8000-EXIT.
+002130 2100-EXIT.
+002140     EXIT.
+002150*
+002160 2200-UPDATE-BRANCH.
+002170     IF BR0400-MASTER-NOTFND
+002180         MOVE 0008 TO BR0400-LOOKUP-CODE
+002190         PERFORM 8000-LOOKUP-MESSAGE
+002200             THRU 8000-EXIT
+002210         GO TO 2200-EXIT
+002220     END-IF.
+002230     PERFORM 2400-MOVE-REQUEST-TO-MASTER
+002240         THRU 2400-EXIT.
+002250     REWRITE BM-BRANCH-MASTER-RECORD.
+002260     IF BR0400-MASTER-OK
+002270         MOVE 0006 TO BR0400-LOOKUP-CODE
+002280         MOVE MT-BRANCH-ID TO MT-RS-BRANCH-ID
+002290     ELSE
+002300         MOVE 0011 TO BR0400-LOOKUP-CODE
+002310     END-IF.
+002320     PERFORM 8000-LOOKUP-MESSAGE
+002330         THRU 8000-EXIT.
+002340 2200-EXIT.
+002350     EXIT.
+002360*
+002370 2300-DEACTIVATE-BRANCH.
+002380     IF BR0400-MASTER-NOTFND
+002390         MOVE 0008 TO BR0400-LOOKUP-CODE
+002400         PERFORM 8000-LOOKUP-MESSAGE
+002410             THRU 8000-EXIT
+002420         GO TO 2300-EXIT
+002430     END-IF.
+002440     MOVE 'I' TO BM-BRANCH-STATUS.
+002450     MOVE BR0400-RUN-DATE TO BM-LAST-UPDATE-DATE.
+002460     MOVE BR0400-RUN-TIME TO BM-LAST-UPDATE-TIME.
+002470     MOVE MT-UPDATE-USER TO BM-LAST-UPDATE-USER.
+002480     REWRITE BM-BRANCH-MASTER-RECORD.
+002490     IF BR0400-MASTER-OK
+002500         MOVE 0007 TO BR0400-LOOKUP-CODE
+002510         MOVE MT-BRANCH-ID TO MT-RS-BRANCH-ID
+002520     ELSE
+002530         MOVE 0011 TO BR0400-LOOKUP-CODE
+002540     END-IF.
+002550     PERFORM 8000-LOOKUP-MESSAGE
+002560         THRU 8000-EXIT.
+002570 2300-EXIT.
+002580     EXIT.
+002590*
+002600 2400-MOVE-REQUEST-TO-MASTER.
+002610     MOVE MT-BR-NAME TO BM-BR-NAME.
+002620     MOVE MT-BR-ADDR-1 TO BM-BR-ADDR-1.
+002630     MOVE MT-BR-ADDR-2 TO BM-BR-ADDR-2.
+002640     MOVE MT-BR-ADDR-3 TO BM-BR-ADDR-3.
+002650     MOVE MT-BR-POSTAL-CODE TO BM-BR-POSTAL-CODE.
+002660     MOVE MT-BR-GEO-LATT TO BM-BR-GEO-LATT.
+002670     MOVE MT-BR-GEO-LONG TO BM-BR-GEO-LONG.
+002680     PERFORM 2410-MOVE-WORKING-HOURS
+002690         THRU 2410-EXIT
+002700         VARYING BR0400-HRS-IX FROM 1 BY 1
+002710         UNTIL BR0400-HRS-IX > 7.
+002720     MOVE MT-SVC-TYPE-COUNT TO BM-SVC-TYPE-COUNT.
+002730     PERFORM 2420-MOVE-SVC-TYPE
+002740         THRU 2420-EXIT
+002750         VARYING BR0400-SVC-IX FROM 1 BY 1
+002760         UNTIL BR0400-SVC-IX > 5.
+002770     MOVE BR0400-RUN-DATE TO BM-LAST-UPDATE-DATE.
+002780     MOVE BR0400-RUN-TIME TO BM-LAST-UPDATE-TIME.
+002790     MOVE MT-UPDATE-USER TO BM-LAST-UPDATE-USER.
+002800 2400-EXIT.
+002810     EXIT.
+002820*
+002830 2410-MOVE-WORKING-HOURS.
+002840     MOVE MT-WORK-DAY (BR0400-HRS-IX)
+002850         TO BM-WORK-DAY (BR0400-HRS-IX).
+002860     MOVE MT-OPEN-HRS (BR0400-HRS-IX)
+002870         TO BM-OPEN-HRS (BR0400-HRS-IX).
+002880     MOVE MT-CLOSE-HRS (BR0400-HRS-IX)
+002890         TO BM-CLOSE-HRS (BR0400-HRS-IX).
+002900 2410-EXIT.
+002910     EXIT.
+002920*
+002930 2420-MOVE-SVC-TYPE.
+002940     MOVE MT-SVC-TYPE-CD (BR0400-SVC-IX)
+002950         TO BM-SVC-TYPE-CD (BR0400-SVC-IX).
+002960 2420-EXIT.
+002970     EXIT.
+002980*
+002990 8000-LOOKUP-MESSAGE.
+003000     MOVE ZERO TO BR0400-MSG-IX.
+003010     PERFORM 8010-SCAN-CATALOG
+003020         THRU 8010-EXIT
+003030         VARYING BR0400-MSG-IX FROM 1 BY 1
+003040         UNTIL BR0400-MSG-IX > 12
+003050         OR BR-MSG-CODE (BR0400-MSG-IX) = BR0400-LOOKUP-CODE.
+003060     IF BR0400-MSG-IX NOT > 12
+003070         MOVE BR-MSG-CODE (BR0400-MSG-IX) TO MT-STATUSCODE
+003080         MOVE BR-MSG-SEVERITY (BR0400-MSG-IX) TO MT-SEVERITY
+003090         MOVE BR-MSG-TEXT (BR0400-MSG-IX) TO MT-STATUSMESSAGE
+003100     END-IF.
+003110 8000-EXIT.
+003120     EXIT.
+003130*
+003140 8010-SCAN-CATALOG.
+003150     CONTINUE.
+003160 8010-EXIT.
+003170     EXIT.
+003180*
+003190 9000-TERMINATE.
+003200     CLOSE BRANCH-MASTER-FILE.
+003210 9000-EXIT.
+003220     EXIT.
